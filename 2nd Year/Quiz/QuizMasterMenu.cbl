@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUIZ-MASTER-MENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CHOICE PIC X(1).
+       SCREEN SECTION.
+           01 CLEAR-SCREEN.
+           02 BLANK SCREEN.
+       PROCEDURE DIVISION.
+       MAINMENU.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "QUIZ MASTER MENU" AT 0110.
+           DISPLAY "1 - QUIZ 2 CALCULATORS" AT 0310.
+           DISPLAY "2 - QUIZ 3 CALCULATORS" AT 0410.
+           DISPLAY "3 - SESSION SUMMARY REPORT" AT 0510.
+           DISPLAY "4 - EXIT" AT 0610.
+           DISPLAY "SELECTION: " AT 0810.
+           ACCEPT CHOICE AT 0821.
+
+           EVALUATE TRUE
+               WHEN CHOICE = "1"
+                   CALL "QUIZ-2"
+                   PERFORM MAINMENU
+               WHEN CHOICE = "2"
+                   CALL "QUIZ-3"
+                   PERFORM MAINMENU
+               WHEN CHOICE = "3"
+                   CALL "SESSION-SUMMARY"
+                   PERFORM MAINMENU
+               WHEN CHOICE = "4"
+                   STOP RUN
+               WHEN OTHER
+                   PERFORM MAINMENU
+           END-EVALUATE.
+       END PROGRAM QUIZ-MASTER-MENU.
