@@ -1,8 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUIZ-3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE
+           ASSIGN TO "D:\Files\dat\quiz3log.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOG-STATUS.
+           SELECT GCDKEY-FILE
+           ASSIGN TO "D:\Files\dat\gcdkey.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GCDKEY-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD LOG-FILE.
+       01 LOG-REC PIC X(80).
+       FD GCDKEY-FILE.
+       01 GCDKEY-REC.
+           05 GK-NUM1 PIC 999.
+           05 GK-NUM2 PIC 999.
+           05 GK-ANSWER PIC 999.
        WORKING-STORAGE SECTION.
+       01 LOG-STATUS PIC X(02).
+       01 GCDKEY-STATUS PIC X(02).
+       01 GCDKEY-EOF-SW PIC X(03) VALUE "NO".
+           88 GCDKEY-EOF VALUE "YES".
+       01 GCDGRADE-CORRECT PIC 9(05).
+       01 GCDGRADE-WRONG PIC 9(05).
+       01 LOG-LINE PIC X(80).
        01 CHOICE PIC X(1).
        01 GETCH PIC X(1).
       ***************************
@@ -12,19 +37,24 @@
        01 DISP PIC ZZZ.
        01 LIN PIC 99 VALUE 03.
        01 COLU PIC 99 VALUE 13.
+       01 PERFECTLIMIT PIC 9(9).
       ***************************
        01 NUM1 PIC 999.
        01 NUM2 PIC 999.
        01 TEMP PIC 999.
+       01 ORIGNUM1 PIC 999.
+       01 ORIGNUM2 PIC 999.
+       01 LCMRESULT PIC 9(6).
       ***************************
-       01 LIMITNUM PIC 9.
-       01 STARTNUM PIC 9 VALUE 1.
-       01 NUMSUM PIC 99.
+       01 LIMITNUM PIC 999.
+       01 STARTNUM PIC 999 VALUE 1.
+       01 NUMSUM PIC 9(6).
        SCREEN SECTION.
            01 CLEAR-SCREEN.
            02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN EXTEND LOG-FILE.
        MAINMENU.
            DISPLAY CLEAR-SCREEN.
            DISPLAY "MAIN MENU - BY: MARK ANGELO DECENA" AT 0110.
@@ -32,8 +62,9 @@
            DISPLAY "B - GCD OF TWO NUMBERS" AT 0410.
            DISPLAY "C - 1 + N" AT 0510.
            DISPLAY "D - EXIT" AT 0610.
-           DISPLAY "SELECTION: " AT 0810.
-           ACCEPT CHOICE AT 0821.
+           DISPLAY "E - GRADE GCD ANSWER KEY" AT 0710.
+           DISPLAY "SELECTION: " AT 0910.
+           ACCEPT CHOICE AT 0921.
 
            EVALUATE TRUE
                WHEN CHOICE = "A"
@@ -43,12 +74,17 @@
                WHEN CHOICE = "C"
                    PERFORM QUIZ-C
                WHEN CHOICE = "D"
-                   STOP RUN.
+                   CLOSE LOG-FILE
+                   GOBACK
+               WHEN CHOICE = "E"
+                   PERFORM GCD-GRADE-BATCH.
 
        QUIZ-A.
            DISPLAY CLEAR-SCREEN.
-           DISPLAY "PERFECT NUMBERS FROM 1 TO 500" AT 0110
-           PERFORM VARYING VAR FROM 2 BY 1 UNTIL VAR > 500
+           DISPLAY "PERFECT NUMBERS FROM 1 TO N" AT 0110.
+           DISPLAY "ENTER UPPER LIMIT: " AT 0210.
+           ACCEPT PERFECTLIMIT AT 0230.
+           PERFORM VARYING VAR FROM 2 BY 1 UNTIL VAR > PERFECTLIMIT
                SET TOT TO 1
                PERFORM VARYING DIV FROM 2 BY 1 UNTIL DIV ** 2 > VAR
                    IF FUNCTION MOD(VAR, DIV) = 0 THEN
@@ -62,6 +98,11 @@
                    MOVE TOT TO DISP
                    DISPLAY DISP AT LINE LIN COL COLU
                    ADD 1 TO LIN
+                   MOVE SPACES TO LOG-LINE
+                   STRING "PERFECT NUMBER: " DELIMITED BY SIZE
+                       VAR DELIMITED BY SIZE
+                       INTO LOG-LINE
+                   WRITE LOG-REC FROM LOG-LINE
                END-IF
            END-PERFORM.
            DISPLAY "PRESS ENTER TO CONTINUE..." AT 0710.
@@ -76,6 +117,31 @@
            DISPLAY "ENTER NUM2: " AT 0410.
            ACCEPT NUM2 AT 0422.
 
+           PERFORM COMPUTE-GCD.
+
+           DISPLAY "THE GREATEST COMMON DENOMINATOR IS " AT 0710
+               NUM1 AT 0745.
+
+           COMPUTE LCMRESULT = (ORIGNUM1 * ORIGNUM2) / NUM1.
+           DISPLAY "THE LEAST COMMON MULTIPLE IS " AT 0810
+               LCMRESULT AT 0839.
+
+           MOVE SPACES TO LOG-LINE.
+           STRING "GCD: RESULT=" DELIMITED BY SIZE
+               NUM1 DELIMITED BY SIZE
+               " LCM=" DELIMITED BY SIZE
+               LCMRESULT DELIMITED BY SIZE
+               INTO LOG-LINE.
+           WRITE LOG-REC FROM LOG-LINE.
+
+           DISPLAY "PRESS ENTER TO CONTINUE..." AT 0910.
+               ACCEPT GETCH AT 0936.
+           PERFORM MAINMENU.
+
+       COMPUTE-GCD.
+           MOVE NUM1 TO ORIGNUM1.
+           MOVE NUM2 TO ORIGNUM2.
+
            IF NUM1 < NUM2
                MOVE NUM2 TO TEMP
                MOVE NUM1 TO NUM2
@@ -86,14 +152,55 @@
                MOVE NUM1 TO TEMP
                MOVE NUM2 TO NUM1
                DIVIDE TEMP BY NUM2 GIVING TEMP REMAINDER NUM2
-           END-PERFORM
+           END-PERFORM.
 
-           DISPLAY "THE GREATEST COMMON DENOMINATOR IS " AT 0710
-               NUM1 AT 0745.
-           DISPLAY "PRESS ENTER TO CONTINUE..." AT 0910.
-               ACCEPT GETCH AT 0936.
+       GCD-GRADE-BATCH.
+           MOVE ZERO TO GCDGRADE-CORRECT.
+           MOVE ZERO TO GCDGRADE-WRONG.
+           MOVE "NO" TO GCDKEY-EOF-SW.
+           OPEN INPUT GCDKEY-FILE.
+
+           PERFORM UNTIL GCDKEY-EOF
+               READ GCDKEY-FILE
+                   AT END
+                       SET GCDKEY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM GCD-GRADE-ONE
+               END-READ
+           END-PERFORM.
+
+           CLOSE GCDKEY-FILE.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "GCD ANSWER KEY GRADING COMPLETE" AT 0110.
+           DISPLAY "CORRECT: " AT 0310 GCDGRADE-CORRECT AT 0320.
+           DISPLAY "WRONG:   " AT 0410 GCDGRADE-WRONG AT 0420.
+
+           MOVE SPACES TO LOG-LINE.
+           STRING "GCD GRADING: CORRECT=" DELIMITED BY SIZE
+               GCDGRADE-CORRECT DELIMITED BY SIZE
+               " WRONG=" DELIMITED BY SIZE
+               GCDGRADE-WRONG DELIMITED BY SIZE
+               INTO LOG-LINE.
+           WRITE LOG-REC FROM LOG-LINE.
+
+           DISPLAY "PRESS ENTER TO CONTINUE..." AT 0610.
+               ACCEPT GETCH AT 0636.
            PERFORM MAINMENU.
 
+       GCD-GRADE-ONE.
+           MOVE GK-NUM1 TO NUM1.
+           MOVE GK-NUM2 TO NUM2.
+           PERFORM COMPUTE-GCD.
+
+           IF NUM1 = GK-ANSWER
+               ADD 1 TO GCDGRADE-CORRECT
+           ELSE
+               ADD 1 TO GCDGRADE-WRONG
+               DISPLAY "MISMATCH: " GK-NUM1 "," GK-NUM2
+                   " SUBMITTED=" GK-ANSWER " ACTUAL=" NUM1
+           END-IF.
+
        QUIZ-C.
            DISPLAY CLEAR-SCREEN.
            DISPLAY "1 + N" AT 0110.
@@ -106,6 +213,15 @@
            END-PERFORM.
 
            DISPLAY "THE TOTAL SUM IS: " AT 0510 NUMSUM AT 0528.
+
+           MOVE SPACES TO LOG-LINE.
+           STRING "1+N SUM: LIMIT=" DELIMITED BY SIZE
+               LIMITNUM DELIMITED BY SIZE
+               " SUM=" DELIMITED BY SIZE
+               NUMSUM DELIMITED BY SIZE
+               INTO LOG-LINE.
+           WRITE LOG-REC FROM LOG-LINE.
+
            DISPLAY "PRESS ENTER TO CONTINUE..." AT 0710.
                ACCEPT GETCH AT 0736.
            PERFORM MAINMENU.
