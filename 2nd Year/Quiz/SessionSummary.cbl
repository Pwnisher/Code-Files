@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SESSION-SUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADELOG-FILE
+           ASSIGN TO "D:\Files\dat\gradelog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADELOG-STATUS.
+           SELECT GRADEAUDIT-FILE
+           ASSIGN TO "D:\Files\dat\gradeaudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADEAUDIT-STATUS.
+           SELECT QUIZ2LOG-FILE
+           ASSIGN TO "D:\Files\dat\quiz2log.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS QUIZ2LOG-STATUS.
+           SELECT QUIZ3LOG-FILE
+           ASSIGN TO "D:\Files\dat\quiz3log.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS QUIZ3LOG-STATUS.
+           SELECT SUMMARY-FILE
+           ASSIGN TO "D:\Files\dat\sessionsummary.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SUMMARY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD GRADELOG-FILE.
+       01 GRADELOG-REC PIC X(80).
+       FD GRADEAUDIT-FILE.
+       01 GRADEAUDIT-REC PIC X(80).
+       FD QUIZ2LOG-FILE.
+       01 QUIZ2LOG-REC PIC X(80).
+       FD QUIZ3LOG-FILE.
+       01 QUIZ3LOG-REC PIC X(80).
+       FD SUMMARY-FILE.
+       01 SUMMARY-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 GRADELOG-STATUS PIC X(02).
+       01 GRADEAUDIT-STATUS PIC X(02).
+       01 QUIZ2LOG-STATUS PIC X(02).
+       01 QUIZ3LOG-STATUS PIC X(02).
+       01 SUMMARY-STATUS PIC X(02).
+       01 GRADELOG-EOF-SW PIC X(03) VALUE "NO".
+           88 GRADELOG-EOF VALUE "YES".
+       01 GRADEAUDIT-EOF-SW PIC X(03) VALUE "NO".
+           88 GRADEAUDIT-EOF VALUE "YES".
+       01 QUIZ2LOG-EOF-SW PIC X(03) VALUE "NO".
+           88 QUIZ2LOG-EOF VALUE "YES".
+       01 QUIZ3LOG-EOF-SW PIC X(03) VALUE "NO".
+           88 QUIZ3LOG-EOF VALUE "YES".
+       01 SUMMARY-LINE PIC X(80).
+       01 SECTIONCOUNT PIC 9(05).
+       SCREEN SECTION.
+           01 CLEAR-SCREEN.
+           02 BLANK SCREEN.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "CUMULATIVE ACTIVITY HISTORY REPORT" AT 0110.
+
+           OPEN OUTPUT SUMMARY-FILE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "=== QUIZ (GRADE ENTRIES) ===" DELIMITED
+               BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-REC FROM SUMMARY-LINE.
+           PERFORM COPY-GRADELOG-LOG.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "=== QUIZ (GRADE CORRECTION HISTORY) ===" DELIMITED
+               BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-REC FROM SUMMARY-LINE.
+           PERFORM COPY-GRADEAUDIT-LOG.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "=== QUIZ-2 (GEOMETRY/CONVERSION) ===" DELIMITED BY
+               SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-REC FROM SUMMARY-LINE.
+           PERFORM COPY-QUIZ2LOG-LOG.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "=== QUIZ-3 (NUMBER THEORY) ACTIVITY ===" DELIMITED BY
+               SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-REC FROM SUMMARY-LINE.
+           PERFORM COPY-QUIZ3LOG-LOG.
+
+           CLOSE SUMMARY-FILE.
+
+           DISPLAY "HISTORY WRITTEN TO SESSIONSUMMARY.DAT" AT 0310.
+           GOBACK.
+
+       COPY-GRADELOG-LOG.
+           MOVE "NO" TO GRADELOG-EOF-SW.
+           OPEN INPUT GRADELOG-FILE.
+           IF GRADELOG-STATUS = "00"
+               PERFORM UNTIL GRADELOG-EOF
+                   READ GRADELOG-FILE
+                       AT END
+                           SET GRADELOG-EOF TO TRUE
+                       NOT AT END
+                           WRITE SUMMARY-REC FROM GRADELOG-REC
+                   END-READ
+               END-PERFORM
+               CLOSE GRADELOG-FILE
+           ELSE
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "(NO GRADE ENTRIES RECORDED)" DELIMITED BY
+                   SIZE INTO SUMMARY-LINE
+               WRITE SUMMARY-REC FROM SUMMARY-LINE
+           END-IF.
+
+       COPY-GRADEAUDIT-LOG.
+           MOVE "NO" TO GRADEAUDIT-EOF-SW.
+           OPEN INPUT GRADEAUDIT-FILE.
+           IF GRADEAUDIT-STATUS = "00"
+               PERFORM UNTIL GRADEAUDIT-EOF
+                   READ GRADEAUDIT-FILE
+                       AT END
+                           SET GRADEAUDIT-EOF TO TRUE
+                       NOT AT END
+                           WRITE SUMMARY-REC FROM GRADEAUDIT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE GRADEAUDIT-FILE
+           ELSE
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "(NO GRADE CORRECTIONS RECORDED)" DELIMITED BY
+                   SIZE INTO SUMMARY-LINE
+               WRITE SUMMARY-REC FROM SUMMARY-LINE
+           END-IF.
+
+       COPY-QUIZ2LOG-LOG.
+           MOVE "NO" TO QUIZ2LOG-EOF-SW.
+           OPEN INPUT QUIZ2LOG-FILE.
+           IF QUIZ2LOG-STATUS = "00"
+               PERFORM UNTIL QUIZ2LOG-EOF
+                   READ QUIZ2LOG-FILE
+                       AT END
+                           SET QUIZ2LOG-EOF TO TRUE
+                       NOT AT END
+                           WRITE SUMMARY-REC FROM QUIZ2LOG-REC
+                   END-READ
+               END-PERFORM
+               CLOSE QUIZ2LOG-FILE
+           ELSE
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "(NO QUIZ-2 ACTIVITY RECORDED)" DELIMITED BY
+                   SIZE INTO SUMMARY-LINE
+               WRITE SUMMARY-REC FROM SUMMARY-LINE
+           END-IF.
+
+       COPY-QUIZ3LOG-LOG.
+           MOVE "NO" TO QUIZ3LOG-EOF-SW.
+           OPEN INPUT QUIZ3LOG-FILE.
+           IF QUIZ3LOG-STATUS = "00"
+               PERFORM UNTIL QUIZ3LOG-EOF
+                   READ QUIZ3LOG-FILE
+                       AT END
+                           SET QUIZ3LOG-EOF TO TRUE
+                       NOT AT END
+                           WRITE SUMMARY-REC FROM QUIZ3LOG-REC
+                   END-READ
+               END-PERFORM
+               CLOSE QUIZ3LOG-FILE
+           ELSE
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "(NO QUIZ-3 ACTIVITY RECORDED)" DELIMITED BY
+                   SIZE INTO SUMMARY-LINE
+               WRITE SUMMARY-REC FROM SUMMARY-LINE
+           END-IF.
+       END PROGRAM SESSION-SUMMARY.
