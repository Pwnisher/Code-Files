@@ -1,14 +1,187 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUIZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE
+           ASSIGN TO "D:\Files\dat\grades.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GR-KEY
+           FILE STATUS IS GRADE-STATUS.
+           SELECT ROSTER-FILE
+           ASSIGN TO "D:\Files\dat\roster.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ROSTER-STATUS.
+           SELECT GRADEAUDIT-FILE
+           ASSIGN TO "D:\Files\dat\gradeaudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADEAUDIT-STATUS.
+           SELECT GRADELOG-FILE
+           ASSIGN TO "D:\Files\dat\gradelog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADELOG-STATUS.
+           SELECT GRADESHEET-FILE
+           ASSIGN TO "D:\Files\dat\gradesheet.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADESHEET-STATUS.
+           SELECT GRADESCALE-FILE
+           ASSIGN TO "D:\Files\dat\gradescale.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADESCALE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD GRADE-FILE.
+       01 GRADE-REC.
+           05 GR-KEY.
+               10 GR-STUDENTNUM PIC 9(10).
+               10 GR-SUBJECTCODE PIC X(10).
+           05 GR-STUDENTNAME PIC X(99).
+           05 GR-UNITS PIC 9(1).
+           05 GR-PRE PIC 9(3).
+           05 GR-MID PIC 9(3).
+           05 GR-FIN PIC 9(3).
+           05 GR-SEMGRADE PIC 9(3).
+           05 GR-EQUIVPOINTS PIC 9(1)V99.
+           05 GR-COMPLETIONSTATUS PIC X(01).
+               88 GR-GRADE-COMPLETE VALUE "C".
+               88 GR-GRADE-INCOMPLETE VALUE "I".
+       FD ROSTER-FILE.
+       01 ROSTER-REC.
+           05 RO-STUDENTNUM PIC 9(10).
+           05 RO-STUDENTNAME PIC X(99).
+           05 RO-SUBJECTCODE PIC X(10).
+           05 RO-UNITS PIC 9(1).
+           05 RO-PRE PIC 9(3).
+           05 RO-MID PIC 9(3).
+           05 RO-FIN PIC 9(3).
+       FD GRADEAUDIT-FILE.
+       01 GRADEAUDIT-REC.
+           05 GA-STUDENTNUM PIC 9(10).
+           05 GA-SUBJECTCODE PIC X(10).
+           05 GA-OLDPRE PIC 9(3).
+           05 GA-OLDMID PIC 9(3).
+           05 GA-OLDFIN PIC 9(3).
+           05 GA-OLDSEMGRADE PIC 9(3).
+           05 GA-NEWPRE PIC 9(3).
+           05 GA-NEWMID PIC 9(3).
+           05 GA-NEWFIN PIC 9(3).
+           05 GA-NEWSEMGRADE PIC 9(3).
+           05 GA-CORRECTIONDATE PIC 9(08).
+           05 GA-CORRECTIONTIME PIC 9(08).
+           05 GA-CORRECTEDBY PIC X(20).
+       FD GRADELOG-FILE.
+       01 GRADELOG-REC PIC X(80).
+       FD GRADESHEET-FILE.
+       01 GRADESHEET-REC PIC X(81).
+       FD GRADESCALE-FILE.
+       01 GRADESCALE-REC.
+           05 GS-CUTOFF PIC 9(3).
+           05 GS-POINTS PIC 9(1)V99.
        WORKING-STORAGE SECTION.
+       01 GRADE-STATUS PIC X(02).
+       01 ROSTER-STATUS PIC X(02).
+       01 GRADEAUDIT-STATUS PIC X(02).
+       01 GRADELOG-STATUS PIC X(02).
+       01 GRADELOG-LINE PIC X(80).
+       01 GRADESHEET-STATUS PIC X(02).
+       01 GRADESCALE-STATUS PIC X(02).
+       01 GRADESCALE-EOF-SW PIC X(03) VALUE "NO".
+           88 GRADESCALE-EOF VALUE "YES".
+       01 GRADESCALE-LOADCOUNT PIC 9(1) COMP.
+       01 GRADESHEET-HEADER-LINE.
+           05 FILLER PIC X(10) VALUE "STUDENT NO".
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "STUDENT NAME".
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "SUBJECT".
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(03) VALUE "PRE".
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(03) VALUE "MID".
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(03) VALUE "FIN".
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(03) VALUE "SEM".
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(05) VALUE "EQUIV".
+       01 GRADESHEET-DETAIL-LINE.
+           05 GSD-STUDENTNUM PIC 9(10).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 GSD-STUDENTNAME PIC X(30).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 GSD-SUBJECTCODE PIC X(10).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 GSD-PRE PIC ZZ9.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 GSD-MID PIC ZZ9.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 GSD-FIN PIC ZZ9.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 GSD-SEMGRADE PIC ZZ9.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 GSD-EQUIVPOINTS PIC ZZ.99.
+       01 EXISTING-GRADE-SW PIC X(03) VALUE "NO".
+           88 EXISTING-GRADE-RECORD VALUE "YES".
+       01 OLD-PRE PIC 9(3).
+       01 OLD-MID PIC 9(3).
+       01 OLD-FIN PIC 9(3).
+       01 OLD-SEMGRADE PIC 9(3).
+       01 ROSTER-EOF-SW PIC X(03) VALUE "NO".
+           88 ROSTER-EOF VALUE "YES".
+       01 ROSTER-MATCH-SW PIC X(03).
+           88 ROSTER-MATCH-FOUND VALUE "YES".
+       01 GRADE-EOF-SW PIC X(03) VALUE "NO".
+           88 GRADE-EOF VALUE "YES".
        01 STUDENTNUM PIC 9(10).
        01 STUDENTNAME PIC X(99).
-       01 PRE PIC 9(2).
-       01 MID PIC 9(2).
-       01 FIN PIC 9(2).
-       01 SEMGRADE PIC 9(2).
+       01 SUBJECTCODE PIC X(10).
+       01 UNITS PIC 9(1).
+       01 PRE PIC 9(3).
+       01 MID PIC 9(3).
+       01 FIN PIC 9(3).
+       01 SEMGRADE PIC 9(3).
+       01 INVALID-GRADE-SW PIC X(03).
+           88 INVALID-GRADE-ENTRY VALUE "YES".
+       01 GRADECOMPLETION PIC X(01) VALUE "C".
+           88 GRADE-IS-COMPLETE VALUE "C".
+           88 GRADE-IS-INCOMPLETE VALUE "I".
+       01 INC-ANSWER PIC X(01).
+       01 REMOVAL-GRADE PIC 9(3).
+       01 RECONCILE-MISSING-COUNT PIC 9(03) VALUE ZERO.
+       01 GWA-TOTAL-POINTS PIC 9(4)V99.
+       01 GWA-TOTAL-UNITS PIC 9(3).
+       01 GWA-RESULT PIC 9(1)V99.
+       01 EQUIV-TABLE-INIT.
+           05 FILLER PIC 9(3) VALUE 097.
+           05 FILLER PIC 9(1)V99 VALUE 1.00.
+           05 FILLER PIC 9(3) VALUE 094.
+           05 FILLER PIC 9(1)V99 VALUE 1.25.
+           05 FILLER PIC 9(3) VALUE 091.
+           05 FILLER PIC 9(1)V99 VALUE 1.50.
+           05 FILLER PIC 9(3) VALUE 088.
+           05 FILLER PIC 9(1)V99 VALUE 1.75.
+           05 FILLER PIC 9(3) VALUE 085.
+           05 FILLER PIC 9(1)V99 VALUE 2.00.
+           05 FILLER PIC 9(3) VALUE 082.
+           05 FILLER PIC 9(1)V99 VALUE 2.25.
+           05 FILLER PIC 9(3) VALUE 079.
+           05 FILLER PIC 9(1)V99 VALUE 2.50.
+           05 FILLER PIC 9(3) VALUE 076.
+           05 FILLER PIC 9(1)V99 VALUE 2.75.
+           05 FILLER PIC 9(3) VALUE 075.
+           05 FILLER PIC 9(1)V99 VALUE 3.00.
+       01 EQUIV-TABLE REDEFINES EQUIV-TABLE-INIT.
+           05 EQUIV-ENTRY OCCURS 9 TIMES INDEXED BY EQUIV-IDX.
+               10 EQUIV-CUTOFF PIC 9(3).
+               10 EQUIV-POINTS PIC 9(1)V99.
+       01 EQUIV-INPUT-GRADE PIC 9(3).
+       01 EQUIV-POINTS-RESULT PIC 9(1)V99.
+       01 EQUIV-POINTS-DISPLAY PIC 9.99.
+       01 EQUIV-FOUND-SW PIC X(03).
+           88 EQUIV-FOUND VALUE "YES".
+       01 EQUIV-PASSED-SW PIC X(03).
+           88 EQUIV-PASSED VALUE "YES".
        01 CHOICE PIC X(1).
        01 GETCH PIC Z(1).
        SCREEN SECTION.
@@ -16,14 +189,26 @@
        02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN I-O GRADE-FILE.
+           OPEN EXTEND GRADEAUDIT-FILE.
+           OPEN EXTEND GRADELOG-FILE.
+           PERFORM LOAD-GRADE-SCALE.
+
            MAINMENU.
                DISPLAY CLEAR-SCREEN.
                DISPLAY "[ MAIN MENU ]" AT 0338.
                DISPLAY "[A] SEMESTRAL GRADE" AT 0833.
                DISPLAY "[B] EQUIVALENT GRADE" AT 0933.
                DISPLAY "[C] EXIT" AT 1033.
-               DISPLAY "CHOICE: " AT 1233.
-               ACCEPT CHOICE AT 1241.
+               DISPLAY "[D] BATCH ROSTER MODE" AT 1133.
+               DISPLAY "[E] HONOR ROLL REPORT" AT 1233.
+               DISPLAY "[F] GENERAL WEIGHTED AVERAGE" AT 1333.
+               DISPLAY "[G] EXPORT GRADE SHEET" AT 1433.
+               DISPLAY "[H] REMOVAL EXAM" AT 1533.
+               DISPLAY "[I] EARLY WARNING REPORT" AT 1633.
+               DISPLAY "[J] RECONCILE WITH ROSTER" AT 1733.
+               DISPLAY "CHOICE: " AT 1933.
+               ACCEPT CHOICE AT 1941.
 
            EVALUATE TRUE
                WHEN CHOICE = "A"
@@ -32,56 +217,519 @@
                WHEN CHOICE = "B"
                    PERFORM EQUIVALENTGRADE
                    PERFORM MAINMENU
+               WHEN CHOICE = "D"
+                   PERFORM ROSTER-BATCH
+                   PERFORM MAINMENU
+               WHEN CHOICE = "E"
+                   PERFORM HONOR-ROLL-REPORT
+                   PERFORM MAINMENU
+               WHEN CHOICE = "F"
+                   PERFORM GENERAL-WEIGHTED-AVERAGE
+                   PERFORM MAINMENU
+               WHEN CHOICE = "G"
+                   PERFORM EXPORT-GRADE-SHEET
+                   PERFORM MAINMENU
+               WHEN CHOICE = "H"
+                   PERFORM REMOVAL-EXAM
+                   PERFORM MAINMENU
+               WHEN CHOICE = "I"
+                   PERFORM EARLY-WARNING-REPORT
+                   PERFORM MAINMENU
+               WHEN CHOICE = "J"
+                   PERFORM RECONCILE-WITH-ROSTER
+                   PERFORM MAINMENU
                WHEN CHOICE = "C"
+                   CLOSE GRADE-FILE
+                   CLOSE GRADEAUDIT-FILE
+                   CLOSE GRADELOG-FILE
                    STOP RUN.
 
            SEMESTRALGRADE.
                DISPLAY CLEAR-SCREEN.
                DISPLAY "[ SEMESTRAL GRADE ] " AT 0335.
-               DISPLAY "ENTER PRELIM GRADE: " AT 0833.
-               ACCEPT PRE AT 0854.
-               DISPLAY "ENTER MIDTERM GRADE: " AT 0933.
-               ACCEPT MID AT 0954.
-               DISPLAY "ENTER FINALS GRADE: " AT 1033.
-               ACCEPT FIN AT 1054.
+               DISPLAY "STUDENT NUMBER: " AT 0733.
+               ACCEPT STUDENTNUM AT 0749.
+               PERFORM VALIDATE-STUDENT-ROSTER.
+               PERFORM UNTIL ROSTER-MATCH-FOUND
+                   DISPLAY "STUDENT NUMBER NOT ENROLLED IN THE "
+                       "SECTION. RE-ENTER: " AT 1633
+                   ACCEPT STUDENTNUM AT 0749
+                   PERFORM VALIDATE-STUDENT-ROSTER
+               END-PERFORM.
+               DISPLAY "STUDENT NAME: " AT 0833.
+               ACCEPT STUDENTNAME AT 0847.
+               DISPLAY "SUBJECT CODE: " AT 0933.
+               ACCEPT SUBJECTCODE AT 0947.
+               DISPLAY "SUBJECT UNITS: " AT 1033.
+               ACCEPT UNITS AT 1048.
+               MOVE "YES" TO INVALID-GRADE-SW.
+               PERFORM UNTIL NOT INVALID-GRADE-ENTRY
+                   DISPLAY "ENTER PRELIM GRADE: " AT 1133
+                   ACCEPT PRE AT 1154
+                   IF PRE <= 100
+                       MOVE "NO" TO INVALID-GRADE-SW
+                   ELSE
+                       DISPLAY "INVALID GRADE. ENTER 0-100."
+                           AT 1633
+                   END-IF
+               END-PERFORM.
+
+               MOVE "YES" TO INVALID-GRADE-SW.
+               PERFORM UNTIL NOT INVALID-GRADE-ENTRY
+                   DISPLAY "ENTER MIDTERM GRADE: " AT 1233
+                   ACCEPT MID AT 1254
+                   IF MID <= 100
+                       MOVE "NO" TO INVALID-GRADE-SW
+                   ELSE
+                       DISPLAY "INVALID GRADE. ENTER 0-100."
+                           AT 1633
+                   END-IF
+               END-PERFORM.
+
+               DISPLAY "MARK AS INCOMPLETE (INC)? (Y/N): " AT 1333.
+               ACCEPT INC-ANSWER AT 1367.
+
+               IF INC-ANSWER = "Y" OR INC-ANSWER = "y"
+                   MOVE "I" TO GRADECOMPLETION
+                   MOVE ZERO TO FIN
+                   MOVE ZERO TO SEMGRADE
+                   DISPLAY "GRADE MARKED AS INCOMPLETE (INC)."
+                       AT 1533
+               ELSE
+                   MOVE "C" TO GRADECOMPLETION
+                   MOVE "YES" TO INVALID-GRADE-SW
+                   PERFORM UNTIL NOT INVALID-GRADE-ENTRY
+                       DISPLAY "ENTER FINALS GRADE: " AT 1433
+                       ACCEPT FIN AT 1454
+                       IF FIN <= 100
+                           MOVE "NO" TO INVALID-GRADE-SW
+                       ELSE
+                           DISPLAY "INVALID GRADE. ENTER 0-100."
+                               AT 1633
+                       END-IF
+                   END-PERFORM
+                   COMPUTE SEMGRADE =
+                       (PRE * .3) + (MID * .3) + (FIN *.4)
+                   DISPLAY "YOUR SEMESTER GRADE IS " AT 1533
+                       SEMGRADE AT 1556
+               END-IF.
+
+               PERFORM SAVE-GRADE-RECORD.
+               DISPLAY "PRESS [ENTER] TO CONTINUE." AT 1733.
+               ACCEPT GETCH AT 1759.
+
+           SAVE-GRADE-RECORD.
+               MOVE STUDENTNUM TO GR-STUDENTNUM.
+               MOVE SUBJECTCODE TO GR-SUBJECTCODE.
+
+               MOVE "NO" TO EXISTING-GRADE-SW.
+               READ GRADE-FILE
+                   INVALID KEY
+                       MOVE "NO" TO EXISTING-GRADE-SW
+                   NOT INVALID KEY
+                       MOVE "YES" TO EXISTING-GRADE-SW
+                       MOVE GR-PRE TO OLD-PRE
+                       MOVE GR-MID TO OLD-MID
+                       MOVE GR-FIN TO OLD-FIN
+                       MOVE GR-SEMGRADE TO OLD-SEMGRADE
+               END-READ.
+
+               MOVE STUDENTNAME TO GR-STUDENTNAME.
+               MOVE UNITS TO GR-UNITS.
+               MOVE PRE TO GR-PRE.
+               MOVE MID TO GR-MID.
+               MOVE FIN TO GR-FIN.
+               MOVE SEMGRADE TO GR-SEMGRADE.
+               MOVE SEMGRADE TO EQUIV-INPUT-GRADE.
+               PERFORM GET-EQUIV-POINTS.
+               MOVE EQUIV-POINTS-RESULT TO GR-EQUIVPOINTS.
+               MOVE GRADECOMPLETION TO GR-COMPLETIONSTATUS.
+
+               IF EXISTING-GRADE-RECORD
+                   REWRITE GRADE-REC
+                   PERFORM LOG-GRADE-CORRECTION
+               ELSE
+                   WRITE GRADE-REC
+                   PERFORM LOG-GRADE-ENTRY
+               END-IF.
+
+           LOG-GRADE-ENTRY.
+               MOVE SPACES TO GRADELOG-LINE.
+               STRING "GRADE ENTERED: STUDENTNUM=" DELIMITED BY SIZE
+                   STUDENTNUM DELIMITED BY SIZE
+                   " SUBJECT=" DELIMITED BY SIZE
+                   SUBJECTCODE DELIMITED BY SIZE
+                   " PRE=" DELIMITED BY SIZE
+                   PRE DELIMITED BY SIZE
+                   " MID=" DELIMITED BY SIZE
+                   MID DELIMITED BY SIZE
+                   " FIN=" DELIMITED BY SIZE
+                   FIN DELIMITED BY SIZE
+                   " SEM=" DELIMITED BY SIZE
+                   SEMGRADE DELIMITED BY SIZE
+                   INTO GRADELOG-LINE.
+               WRITE GRADELOG-REC FROM GRADELOG-LINE.
 
+           LOG-GRADE-CORRECTION.
+               MOVE STUDENTNUM TO GA-STUDENTNUM.
+               MOVE SUBJECTCODE TO GA-SUBJECTCODE.
+               MOVE OLD-PRE TO GA-OLDPRE.
+               MOVE OLD-MID TO GA-OLDMID.
+               MOVE OLD-FIN TO GA-OLDFIN.
+               MOVE OLD-SEMGRADE TO GA-OLDSEMGRADE.
+               MOVE PRE TO GA-NEWPRE.
+               MOVE MID TO GA-NEWMID.
+               MOVE FIN TO GA-NEWFIN.
+               MOVE SEMGRADE TO GA-NEWSEMGRADE.
+               DISPLAY "CORRECTED BY: " AT 1633.
+               ACCEPT GA-CORRECTEDBY AT 1650.
+               ACCEPT GA-CORRECTIONDATE FROM DATE YYYYMMDD.
+               ACCEPT GA-CORRECTIONTIME FROM TIME.
+               WRITE GRADEAUDIT-REC.
+
+           REMOVAL-EXAM.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY "[ REMOVAL EXAM ] " AT 0335.
+               DISPLAY "STUDENT NUMBER: " AT 0833.
+               ACCEPT GR-STUDENTNUM AT 0849.
+               DISPLAY "SUBJECT CODE: " AT 0933.
+               ACCEPT GR-SUBJECTCODE AT 0947.
+
+               READ GRADE-FILE
+                   INVALID KEY
+                       DISPLAY "NO GRADE RECORD FOUND FOR THAT "
+                           "STUDENT AND SUBJECT." AT 1133
+                   NOT INVALID KEY
+                       IF GR-GRADE-INCOMPLETE
+                           PERFORM REMOVAL-EXAM-COMPLETE
+                       ELSE
+                           DISPLAY "THAT SUBJECT IS NOT MARKED "
+                               "INCOMPLETE." AT 1133
+                       END-IF
+               END-READ.
+
+               DISPLAY "PRESS [ENTER] TO CONTINUE." AT 1733.
+               ACCEPT GETCH AT 1759.
+
+           REMOVAL-EXAM-COMPLETE.
+               MOVE "YES" TO INVALID-GRADE-SW.
+               PERFORM UNTIL NOT INVALID-GRADE-ENTRY
+                   DISPLAY "ENTER REMOVAL EXAM GRADE: " AT 1233
+                   ACCEPT REMOVAL-GRADE AT 1259
+                   IF REMOVAL-GRADE <= 100
+                       MOVE "NO" TO INVALID-GRADE-SW
+                   ELSE
+                       DISPLAY "INVALID GRADE. ENTER 0-100."
+                           AT 1633
+                   END-IF
+               END-PERFORM.
+
+               MOVE GR-STUDENTNUM TO STUDENTNUM.
+               MOVE GR-SUBJECTCODE TO SUBJECTCODE.
+               MOVE GR-STUDENTNAME TO STUDENTNAME.
+               MOVE GR-UNITS TO UNITS.
+               MOVE GR-PRE TO PRE.
+               MOVE GR-MID TO MID.
+               MOVE REMOVAL-GRADE TO FIN.
                COMPUTE SEMGRADE = (PRE * .3) + (MID * .3) + (FIN *.4).
-               DISPLAY "YOUR SEMESTER GRADE IS "AT 1333 SEMGRADE AT 1356.
-               DISPLAY "PRESS [ENTER] TO CONTINUE." AT 1533.
-               ACCEPT GETCH AT 1559.
+               MOVE "C" TO GRADECOMPLETION.
+               PERFORM SAVE-GRADE-RECORD.
+
+               DISPLAY "REMOVAL GRADE RECORDED. NEW SEMESTER GRADE "
+                   "IS " AT 1433 SEMGRADE AT 1476.
+
+           VALIDATE-STUDENT-ROSTER.
+               MOVE "NO" TO ROSTER-MATCH-SW.
+               MOVE "NO" TO ROSTER-EOF-SW.
+               OPEN INPUT ROSTER-FILE.
+
+               PERFORM UNTIL ROSTER-EOF OR ROSTER-MATCH-FOUND
+                   READ ROSTER-FILE
+                       AT END
+                           SET ROSTER-EOF TO TRUE
+                       NOT AT END
+                           IF RO-STUDENTNUM = STUDENTNUM
+                               MOVE "YES" TO ROSTER-MATCH-SW
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               CLOSE ROSTER-FILE.
+
+           ROSTER-BATCH.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY "[ BATCH ROSTER MODE ] " AT 0335.
+               MOVE "NO" TO ROSTER-EOF-SW.
+               OPEN INPUT ROSTER-FILE.
+
+               PERFORM UNTIL ROSTER-EOF
+                   READ ROSTER-FILE
+                       AT END
+                           SET ROSTER-EOF TO TRUE
+                       NOT AT END
+                           PERFORM ROSTER-BATCH-ONE
+                   END-READ
+               END-PERFORM.
+
+               CLOSE ROSTER-FILE.
+               DISPLAY "BATCH COMPLETE." AT 1033.
+               PERFORM EXPORT-GRADE-SHEET.
+
+           ROSTER-BATCH-ONE.
+               IF RO-PRE > 100 OR RO-MID > 100 OR RO-FIN > 100
+                   DISPLAY "SKIPPED " RO-STUDENTNUM
+                       " - GRADE OUT OF 0-100 RANGE."
+               ELSE
+                   MOVE RO-STUDENTNUM TO STUDENTNUM
+                   MOVE RO-STUDENTNAME TO STUDENTNAME
+                   MOVE RO-SUBJECTCODE TO SUBJECTCODE
+                   MOVE RO-UNITS TO UNITS
+                   MOVE RO-PRE TO PRE
+                   MOVE RO-MID TO MID
+                   MOVE RO-FIN TO FIN
+
+                   COMPUTE SEMGRADE =
+                       (PRE * .3) + (MID * .3) + (FIN *.4)
+                   MOVE "C" TO GRADECOMPLETION
+                   PERFORM SAVE-GRADE-RECORD
+               END-IF.
+
+           HONOR-ROLL-REPORT.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY "[ HONOR ROLL REPORT ] " AT 0335.
+               MOVE "NO" TO GRADE-EOF-SW.
+               MOVE LOW-VALUES TO GR-KEY.
+               START GRADE-FILE KEY IS NOT LESS THAN GR-KEY
+                   INVALID KEY
+                       SET GRADE-EOF TO TRUE
+               END-START.
+
+               PERFORM UNTIL GRADE-EOF
+                   READ GRADE-FILE NEXT RECORD
+                       AT END
+                           SET GRADE-EOF TO TRUE
+                       NOT AT END
+                           IF GR-GRADE-COMPLETE
+                               MOVE GR-SEMGRADE TO EQUIV-INPUT-GRADE
+                               PERFORM GET-EQUIV-POINTS
+                               IF EQUIV-POINTS-RESULT <= 1.75
+                                   DISPLAY GR-STUDENTNUM " "
+                                       GR-STUDENTNAME " " GR-SEMGRADE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               DISPLAY "PRESS [ENTER] TO CONTINUE." AT 1833.
+               ACCEPT GETCH AT 1859.
+
+           EARLY-WARNING-REPORT.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY "[ EARLY WARNING REPORT ] " AT 0335.
+               MOVE "NO" TO GRADE-EOF-SW.
+               MOVE LOW-VALUES TO GR-KEY.
+               START GRADE-FILE KEY IS NOT LESS THAN GR-KEY
+                   INVALID KEY
+                       SET GRADE-EOF TO TRUE
+               END-START.
+
+               PERFORM UNTIL GRADE-EOF
+                   READ GRADE-FILE NEXT RECORD
+                       AT END
+                           SET GRADE-EOF TO TRUE
+                       NOT AT END
+                           IF GR-GRADE-COMPLETE AND GR-MID < 75
+                               DISPLAY GR-STUDENTNUM " "
+                                   GR-STUDENTNAME " " GR-SUBJECTCODE
+                                   " MID: " GR-MID
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               DISPLAY "PRESS [ENTER] TO CONTINUE." AT 1833.
+               ACCEPT GETCH AT 1859.
+
+           RECONCILE-WITH-ROSTER.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY "[ RECONCILE WITH ROSTER ] " AT 0335.
+               MOVE ZERO TO RECONCILE-MISSING-COUNT.
+               MOVE "NO" TO ROSTER-EOF-SW.
+               OPEN INPUT ROSTER-FILE.
+
+               PERFORM UNTIL ROSTER-EOF
+                   READ ROSTER-FILE
+                       AT END
+                           SET ROSTER-EOF TO TRUE
+                       NOT AT END
+                           MOVE RO-STUDENTNUM TO GR-STUDENTNUM
+                           MOVE RO-SUBJECTCODE TO GR-SUBJECTCODE
+                           READ GRADE-FILE
+                               INVALID KEY
+                                   ADD 1 TO RECONCILE-MISSING-COUNT
+                                   DISPLAY "NO GRADE ON FILE: "
+                                       RO-STUDENTNUM " "
+                                       RO-STUDENTNAME " "
+                                       RO-SUBJECTCODE
+                           END-READ
+                   END-READ
+               END-PERFORM.
+
+               CLOSE ROSTER-FILE.
+               DISPLAY "MISSING GRADES: " AT 1633
+                   RECONCILE-MISSING-COUNT AT 1650.
+               DISPLAY "PRESS [ENTER] TO CONTINUE." AT 1833.
+               ACCEPT GETCH AT 1859.
+
+           EXPORT-GRADE-SHEET.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY "[ EXPORT GRADE SHEET ] " AT 0335.
+               OPEN OUTPUT GRADESHEET-FILE.
+               WRITE GRADESHEET-REC FROM GRADESHEET-HEADER-LINE.
+
+               MOVE "NO" TO GRADE-EOF-SW.
+               MOVE LOW-VALUES TO GR-KEY.
+               START GRADE-FILE KEY IS NOT LESS THAN GR-KEY
+                   INVALID KEY
+                       SET GRADE-EOF TO TRUE
+               END-START.
+
+               PERFORM UNTIL GRADE-EOF
+                   READ GRADE-FILE NEXT RECORD
+                       AT END
+                           SET GRADE-EOF TO TRUE
+                       NOT AT END
+                           MOVE GR-STUDENTNUM TO GSD-STUDENTNUM
+                           MOVE GR-STUDENTNAME TO GSD-STUDENTNAME
+                           MOVE GR-SUBJECTCODE TO GSD-SUBJECTCODE
+                           MOVE GR-PRE TO GSD-PRE
+                           MOVE GR-MID TO GSD-MID
+                           MOVE GR-FIN TO GSD-FIN
+                           MOVE GR-SEMGRADE TO GSD-SEMGRADE
+                           MOVE GR-EQUIVPOINTS TO GSD-EQUIVPOINTS
+                           WRITE GRADESHEET-REC FROM
+                               GRADESHEET-DETAIL-LINE
+                   END-READ
+               END-PERFORM.
+
+               MOVE SPACES TO GRADESHEET-REC.
+               WRITE GRADESHEET-REC.
+               MOVE "PREPARED BY: ______________________________"
+                   TO GRADESHEET-REC.
+               WRITE GRADESHEET-REC.
+               MOVE "NOTED BY:    ______________________________"
+                   TO GRADESHEET-REC.
+               WRITE GRADESHEET-REC.
+               CLOSE GRADESHEET-FILE.
+
+               DISPLAY "GRADE SHEET EXPORTED. PRESS [ENTER] TO "
+                   "CONTINUE." AT 1233.
+               ACCEPT GETCH AT 1274.
+
+           GENERAL-WEIGHTED-AVERAGE.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY "[ GENERAL WEIGHTED AVERAGE ] " AT 0335.
+               DISPLAY "STUDENT NUMBER: " AT 0833.
+               ACCEPT STUDENTNUM AT 0849.
+
+               MOVE ZERO TO GWA-TOTAL-POINTS.
+               MOVE ZERO TO GWA-TOTAL-UNITS.
+               MOVE "NO" TO GRADE-EOF-SW.
+               MOVE STUDENTNUM TO GR-STUDENTNUM.
+               MOVE LOW-VALUES TO GR-SUBJECTCODE.
+               START GRADE-FILE KEY IS NOT LESS THAN GR-KEY
+                   INVALID KEY
+                       SET GRADE-EOF TO TRUE
+               END-START.
+
+               PERFORM UNTIL GRADE-EOF
+                   READ GRADE-FILE NEXT RECORD
+                       AT END
+                           SET GRADE-EOF TO TRUE
+                       NOT AT END
+                           IF GR-STUDENTNUM NOT = STUDENTNUM
+                               SET GRADE-EOF TO TRUE
+                           ELSE
+                               IF GR-GRADE-COMPLETE
+                                   MOVE GR-SEMGRADE TO
+                                       EQUIV-INPUT-GRADE
+                                   PERFORM GET-EQUIV-POINTS
+                                   COMPUTE GWA-TOTAL-POINTS =
+                                       GWA-TOTAL-POINTS +
+                                       (EQUIV-POINTS-RESULT *
+                                           GR-UNITS)
+                                   ADD GR-UNITS TO GWA-TOTAL-UNITS
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               IF GWA-TOTAL-UNITS > 0
+                   COMPUTE GWA-RESULT ROUNDED =
+                       GWA-TOTAL-POINTS / GWA-TOTAL-UNITS
+                   DISPLAY "GENERAL WEIGHTED AVERAGE: " AT 1233
+                       GWA-RESULT AT 1259
+               ELSE
+                   DISPLAY "NO SUBJECT RECORDS FOUND FOR THIS "
+                       "STUDENT." AT 1233
+               END-IF.
+
+               DISPLAY "PRESS [ENTER] TO CONTINUE." AT 1433.
+               ACCEPT GETCH AT 1459.
+
+           LOAD-GRADE-SCALE.
+               MOVE "NO" TO GRADESCALE-EOF-SW.
+               MOVE ZERO TO GRADESCALE-LOADCOUNT.
+               OPEN INPUT GRADESCALE-FILE.
+               IF GRADESCALE-STATUS = "00"
+                   PERFORM UNTIL GRADESCALE-EOF
+                           OR GRADESCALE-LOADCOUNT = 9
+                       READ GRADESCALE-FILE
+                           AT END
+                               SET GRADESCALE-EOF TO TRUE
+                           NOT AT END
+                               ADD 1 TO GRADESCALE-LOADCOUNT
+                               MOVE GS-CUTOFF TO
+                                   EQUIV-CUTOFF(GRADESCALE-LOADCOUNT)
+                               MOVE GS-POINTS TO
+                                   EQUIV-POINTS(GRADESCALE-LOADCOUNT)
+                       END-READ
+                   END-PERFORM
+                   CLOSE GRADESCALE-FILE
+               END-IF.
+
+           GET-EQUIV-POINTS.
+               MOVE "NO" TO EQUIV-FOUND-SW.
+               PERFORM VARYING EQUIV-IDX FROM 1 BY 1 UNTIL
+                   EQUIV-IDX > 9 OR EQUIV-FOUND
+                   IF EQUIV-INPUT-GRADE >= EQUIV-CUTOFF(EQUIV-IDX)
+                       MOVE EQUIV-POINTS(EQUIV-IDX) TO
+                           EQUIV-POINTS-RESULT
+                       MOVE "YES" TO EQUIV-FOUND-SW
+                   END-IF
+               END-PERFORM.
+
+               IF NOT EQUIV-FOUND
+                   MOVE 5.00 TO EQUIV-POINTS-RESULT
+               END-IF.
+
+               IF EQUIV-POINTS-RESULT < 5.00
+                   MOVE "YES" TO EQUIV-PASSED-SW
+               ELSE
+                   MOVE "NO" TO EQUIV-PASSED-SW
+               END-IF.
 
            EQUIVALENTGRADE.
                DISPLAY CLEAR-SCREEN.
                DISPLAY "[ EQUIVALENT GRADE ] " AT 0335.
-               IF SEMGRADE >= 97 AND SEMGRADE <= 100
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 1.00" AT 1332
-                   DISPLAY "PASSED!" AT 1442
-               ELSE IF SEMGRADE >= 94 AND SEMGRADE <= 96
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 1.25" AT 1332
-                   DISPLAY "PASSED!" AT 1442
-               ELSE IF SEMGRADE >= 91 AND SEMGRADE <= 93
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 1.50" AT 1332
-                   DISPLAY "PASSED!" AT 1442
-               ELSE IF SEMGRADE >= 88 AND SEMGRADE <= 90
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 1.75" AT 1332
-                   DISPLAY "PASSED!" AT 1442
-               ELSE IF SEMGRADE >= 85 AND SEMGRADE <= 87
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 2.00" AT 1332
-                   DISPLAY "PASSED!" AT 1442
-               ELSE IF SEMGRADE >= 82 AND SEMGRADE <= 84
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 2.25" AT 1332
-                   DISPLAY "PASSED!" AT 1442
-               ELSE IF SEMGRADE >= 79 AND SEMGRADE <= 81
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 2.50" AT 1332
-                   DISPLAY "PASSED!" AT 1442
-               ELSE IF SEMGRADE >= 76 AND SEMGRADE <= 78
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 2.75" AT 1332
-                   DISPLAY "PASSED!" AT 1442
-               ELSE IF SEMGRADE = 75
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 3.00" AT 1332
+               MOVE SEMGRADE TO EQUIV-INPUT-GRADE.
+               PERFORM GET-EQUIV-POINTS.
+               MOVE EQUIV-POINTS-RESULT TO EQUIV-POINTS-DISPLAY.
+
+               DISPLAY "YOUR EQUIVALENT GRADE IS " AT 1332
+                   EQUIV-POINTS-DISPLAY AT 1357.
+               IF EQUIV-PASSED
                    DISPLAY "PASSED!" AT 1442
                ELSE
-                   DISPLAY "YOUR EQUIVALENT GRADE IS 5.00" AT 1332
                    DISPLAY "FAILED!" AT 1442
                END-IF.
 
