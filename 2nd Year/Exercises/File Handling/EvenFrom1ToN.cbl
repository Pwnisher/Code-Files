@@ -4,7 +4,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FROM1TON-FILE
-           ASSIGN TO "D:\Files\dat\from1ton.dat"
+           ASSIGN TO FROM1TON-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
@@ -12,8 +12,16 @@
        01 FROM1TON-REC.
            05 EVENBASENUM PIC 9(2).
            05 EVENNUM1 PIC 9(2).
+       WORKING-STORAGE SECTION.
+       01 FROM1TON-FILENAME PIC X(60).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "OUTPUT FILE PATH (BLANK FOR DEFAULT): ".
+           ACCEPT FROM1TON-FILENAME.
+           IF FROM1TON-FILENAME = SPACES
+               MOVE "D:\Files\dat\from1ton.dat" TO FROM1TON-FILENAME
+           END-IF.
+
            OPEN EXTEND FROM1TON-FILE.
 
            DISPLAY "ENTER N:".
@@ -22,11 +30,12 @@
 
            PERFORM VARYING EVENBASENUM FROM 1 BY 1 UNTIL
                EVENBASENUM > EVENNUM1
-           IF FUNCTION MOD(EVENBASENUM, 2) = 0 THEN
-               DISPLAY EVENBASENUM
+               IF FUNCTION MOD(EVENBASENUM, 2) = 0 THEN
+                   DISPLAY EVENBASENUM
+                   WRITE FROM1TON-REC
+               END-IF
            END-PERFORM.
 
-           WRITE FROM1TON-REC.
            CLOSE FROM1TON-FILE.
            STOP RUN.
        END PROGRAM 22-EVEN-NUM-FROM-1-TO-N.
