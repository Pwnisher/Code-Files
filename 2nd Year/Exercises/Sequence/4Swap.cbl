@@ -3,20 +3,48 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 SWAPNUM1 pic 9(2).
-       01 SWAPNUM2 pic 9(2).
-       01 SWAPNUM3 pic 9(2).
+       01 SWAPCOUNT pic 9(2).
+       01 SWAPTABLE-GROUP.
+           05 SWAPTABLE OCCURS 20 TIMES INDEXED BY SWAPIDX.
+               10 SWAPVALUE pic 9(2).
+       01 SWAPTEMP pic 9(2).
+       01 SWAP-I pic 9(02) COMP.
+       01 SWAP-J pic 9(02) COMP.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INPUT NUM1".
-            ACCEPT SWAPNUM1.
-            DISPLAY "INPUT NUM2".
-            ACCEPT SWAPNUM2.
+            DISPLAY "HOW MANY NUMBERS?".
+            ACCEPT SWAPCOUNT.
+            PERFORM UNTIL SWAPCOUNT >= 1 AND SWAPCOUNT <= 20
+                DISPLAY "NUMBER OF VALUES MUST BE FROM 1 TO 20, "
+                    "RE-ENTER:"
+                ACCEPT SWAPCOUNT
+            END-PERFORM.
 
-            MOVE SWAPNUM1 TO SWAPNUM3.
-            MOVE SWAPNUM2 TO SWAPNUM1.
-            MOVE SWAPNUM3 TO SWAPNUM2.
+            PERFORM VARYING SWAP-I FROM 1 BY 1 UNTIL SWAP-I > SWAPCOUNT
+                DISPLAY "INPUT NUM" SWAP-I
+                ACCEPT SWAPVALUE(SWAP-I)
+            END-PERFORM.
 
-            DISPLAY "NUM1 IS " SWAPNUM1.
-            DISPLAY "NUM2 IS " SWAPNUM2.
+            PERFORM SORT-NUMBERS.
+
+            PERFORM VARYING SWAP-I FROM 1 BY 1 UNTIL SWAP-I > SWAPCOUNT
+                DISPLAY "NUM" SWAP-I " IS " SWAPVALUE(SWAP-I)
+            END-PERFORM.
+
+            STOP RUN.
+
+       SORT-NUMBERS.
+            PERFORM VARYING SWAP-I FROM 1 BY 1 UNTIL SWAP-I > SWAPCOUNT
+                PERFORM VARYING SWAP-J FROM 1 BY 1 UNTIL
+                    SWAP-J > SWAPCOUNT - SWAP-I
+                    IF SWAPVALUE(SWAP-J) > SWAPVALUE(SWAP-J + 1)
+                        PERFORM SWAP-ENTRIES
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+       SWAP-ENTRIES.
+            MOVE SWAPVALUE(SWAP-J) TO SWAPTEMP.
+            MOVE SWAPVALUE(SWAP-J + 1) TO SWAPVALUE(SWAP-J).
+            MOVE SWAPTEMP TO SWAPVALUE(SWAP-J + 1).
        END PROGRAM 4-Swap-Numbers.
