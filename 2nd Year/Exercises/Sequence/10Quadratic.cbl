@@ -1,16 +1,59 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 10-QUADRATIC-EQUATION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUAD-INPUT-FILE
+           ASSIGN TO "D:\Files\dat\quadin.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS QUAD-INPUT-STATUS.
+           SELECT QUAD-OUTPUT-FILE
+           ASSIGN TO "D:\Files\dat\quadout.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS QUAD-OUTPUT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD QUAD-INPUT-FILE.
+       01 QUAD-INPUT-REC.
+           05 QI-QUADA PIC 9(1).
+           05 QI-QUADB PIC 9(1).
+           05 QI-QUADC PIC 9(1).
+       FD QUAD-OUTPUT-FILE.
+       01 QUAD-OUTPUT-REC PIC X(80).
        WORKING-STORAGE SECTION.
+       01 QUAD-INPUT-STATUS PIC X(02).
+       01 QUAD-OUTPUT-STATUS PIC X(02).
+       01 QUAD-EOF-SW PIC X(03) VALUE "NO".
+           88 QUAD-EOF VALUE "YES".
+       01 MODE-CHOICE PIC X(1).
        01 QUADA PIC 9(1).
        01 QUADB PIC 9(1).
        01 QUADC PIC 9(1).
-       01 QUADD PIC 9(2).
+       01 QUADD PIC S9(3).
        01 ROOT1 PIC S9(2)V9(2).
        01 ROOT2 PIC S9(2)V9(2).
+       01 REAL-PART PIC S9(2)V9(2).
+       01 IMAG-PART PIC S9(2)V9(2).
+       01 QUAD-OUTPUT-LINE PIC X(80).
+       01 ROOT1DISP PIC -99.99.
+       01 ROOT2DISP PIC -99.99.
+       01 REAL-PART-DISP PIC -99.99.
+       01 IMAG-PART-DISP PIC -99.99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "INTERACTIVE (I) OR BATCH (B) MODE? ".
+           ACCEPT MODE-CHOICE.
+
+           EVALUATE TRUE
+               WHEN MODE-CHOICE = "B" OR MODE-CHOICE = "b"
+                   PERFORM QUADRATIC-BATCH
+               WHEN OTHER
+                   PERFORM QUADRATIC-INTERACTIVE
+           END-EVALUATE.
+
+           STOP RUN.
+
+       QUADRATIC-INTERACTIVE.
            DISPLAY "ENTER A:".
            ACCEPT QUADA.
            DISPLAY "ENTER B:".
@@ -18,10 +61,87 @@
            DISPLAY "ENTER C:".
            ACCEPT QUADC.
 
-           COMPUTE QUADD = (QUADB * QUADB) - (4 * QUADA * QUADC).
-           COMPUTE ROOT1 = (-QUADB + FUNCTION SQRT(QUADD)) / (2 * QUADA).
-           COMPUTE ROOT2 = (-QUADB - FUNCTION SQRT(QUADD)) / (2 * QUADA).
+           PERFORM SOLVE-QUADRATIC.
 
            DISPLAY "THE ROOTS OF " QUADA "X^2 " QUADB "X " QUADC " ARE".
-           DISPLAY ROOT1 " AND " ROOT2.
-       END PROGRAM 10-QUADRATIC-EQUATION.
\ No newline at end of file
+           IF QUADD < 0
+               DISPLAY REAL-PART " + " IMAG-PART "i AND "
+                   REAL-PART " - " IMAG-PART "i"
+           ELSE
+               DISPLAY ROOT1 " AND " ROOT2
+           END-IF.
+
+       SOLVE-QUADRATIC.
+           COMPUTE QUADD = (QUADB * QUADB) - (4 * QUADA * QUADC).
+
+           IF QUADD < 0
+               COMPUTE REAL-PART = -QUADB / (2 * QUADA)
+               COMPUTE IMAG-PART =
+                   FUNCTION SQRT(-QUADD) / (2 * QUADA)
+           ELSE
+               COMPUTE ROOT1 =
+                   (-QUADB + FUNCTION SQRT(QUADD)) / (2 * QUADA)
+               COMPUTE ROOT2 =
+                   (-QUADB - FUNCTION SQRT(QUADD)) / (2 * QUADA)
+           END-IF.
+
+       QUADRATIC-BATCH.
+           OPEN INPUT QUAD-INPUT-FILE.
+           OPEN OUTPUT QUAD-OUTPUT-FILE.
+
+           PERFORM UNTIL QUAD-EOF
+               READ QUAD-INPUT-FILE
+                   AT END
+                       SET QUAD-EOF TO TRUE
+                   NOT AT END
+                       PERFORM QUADRATIC-BATCH-ONE
+               END-READ
+           END-PERFORM.
+
+           CLOSE QUAD-INPUT-FILE.
+           CLOSE QUAD-OUTPUT-FILE.
+
+       QUADRATIC-BATCH-ONE.
+           MOVE QI-QUADA TO QUADA.
+           MOVE QI-QUADB TO QUADB.
+           MOVE QI-QUADC TO QUADC.
+
+           PERFORM SOLVE-QUADRATIC.
+
+           MOVE SPACES TO QUAD-OUTPUT-LINE.
+           IF QUADD < 0
+               MOVE REAL-PART TO REAL-PART-DISP
+               MOVE IMAG-PART TO IMAG-PART-DISP
+               STRING "A=" DELIMITED BY SIZE
+                   QUADA DELIMITED BY SIZE
+                   " B=" DELIMITED BY SIZE
+                   QUADB DELIMITED BY SIZE
+                   " C=" DELIMITED BY SIZE
+                   QUADC DELIMITED BY SIZE
+                   " ROOTS=" DELIMITED BY SIZE
+                   REAL-PART-DISP DELIMITED BY SIZE
+                   "+" DELIMITED BY SIZE
+                   IMAG-PART-DISP DELIMITED BY SIZE
+                   "i," DELIMITED BY SIZE
+                   REAL-PART-DISP DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   IMAG-PART-DISP DELIMITED BY SIZE
+                   "i" DELIMITED BY SIZE
+                   INTO QUAD-OUTPUT-LINE
+           ELSE
+               MOVE ROOT1 TO ROOT1DISP
+               MOVE ROOT2 TO ROOT2DISP
+               STRING "A=" DELIMITED BY SIZE
+                   QUADA DELIMITED BY SIZE
+                   " B=" DELIMITED BY SIZE
+                   QUADB DELIMITED BY SIZE
+                   " C=" DELIMITED BY SIZE
+                   QUADC DELIMITED BY SIZE
+                   " ROOT1=" DELIMITED BY SIZE
+                   ROOT1DISP DELIMITED BY SIZE
+                   " ROOT2=" DELIMITED BY SIZE
+                   ROOT2DISP DELIMITED BY SIZE
+                   INTO QUAD-OUTPUT-LINE
+           END-IF.
+           WRITE QUAD-OUTPUT-REC FROM QUAD-OUTPUT-LINE.
+       END PROGRAM 10-QUADRATIC-EQUATION.
