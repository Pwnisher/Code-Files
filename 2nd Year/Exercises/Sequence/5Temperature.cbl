@@ -1,15 +1,94 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 5-FARENHEIT-AND-CELSIUS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-INPUT-FILE
+           ASSIGN TO "D:\Files\dat\tempin.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TEMP-INPUT-STATUS.
+           SELECT TEMP-OUTPUT-FILE
+           ASSIGN TO "D:\Files\dat\tempout.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TEMP-OUTPUT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD TEMP-INPUT-FILE.
+       01 TEMP-INPUT-REC.
+           05 TI-TIMESTAMP pic 9(14).
+           05 TI-CELSIUS pic S9(3)V9(2).
+       FD TEMP-OUTPUT-FILE.
+       01 TEMP-OUTPUT-REC pic X(80).
        WORKING-STORAGE SECTION.
-       01 CELSIUS pic S9(2)V9(2).
-       01 FARENHE pic 9(3)V9(2).
+       01 TEMP-INPUT-STATUS pic X(02).
+       01 TEMP-OUTPUT-STATUS pic X(02).
+       01 TEMP-EOF-SW pic X(03) value "NO".
+           88 TEMP-EOF value "YES".
+       01 TEMP-OUTPUT-LINE pic X(80).
+       01 MODE-CHOICE pic X(1).
+       01 CELSIUS pic S9(3)V9(2).
+       01 FARENHE pic S9(3)V9(2).
+       01 CELSIUSDISP pic -999.99.
+       01 FARENHEDISP pic -999.99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "CONVERT: C TO F (C), F TO C (F), OR BATCH (B)?".
+            ACCEPT MODE-CHOICE.
+
+            EVALUATE TRUE
+                WHEN MODE-CHOICE = "F" OR MODE-CHOICE = "f"
+                    PERFORM FARENHEIT-TO-CELSIUS
+                WHEN MODE-CHOICE = "B" OR MODE-CHOICE = "b"
+                    PERFORM TEMPERATURE-BATCH
+                WHEN OTHER
+                    PERFORM CELSIUS-TO-FARENHEIT
+            END-EVALUATE.
+
+            STOP RUN.
+
+       CELSIUS-TO-FARENHEIT.
             DISPLAY "INPUT CELSIUS:".
             ACCEPT CELSIUS.
 
             COMPUTE FARENHE = CELSIUS * 9 / 5 + 32.
             DISPLAY "FARENHEIT: " FARENHE.
+
+       FARENHEIT-TO-CELSIUS.
+            DISPLAY "INPUT FARENHEIT:".
+            ACCEPT FARENHE.
+
+            COMPUTE CELSIUS = (FARENHE - 32) * 5 / 9.
+            DISPLAY "CELSIUS: " CELSIUS.
+
+       TEMPERATURE-BATCH.
+            OPEN INPUT TEMP-INPUT-FILE.
+            OPEN OUTPUT TEMP-OUTPUT-FILE.
+
+            PERFORM UNTIL TEMP-EOF
+                READ TEMP-INPUT-FILE
+                    AT END
+                        SET TEMP-EOF TO TRUE
+                    NOT AT END
+                        PERFORM TEMPERATURE-BATCH-ONE
+                END-READ
+            END-PERFORM.
+
+            CLOSE TEMP-INPUT-FILE.
+            CLOSE TEMP-OUTPUT-FILE.
+
+       TEMPERATURE-BATCH-ONE.
+            MOVE TI-CELSIUS TO CELSIUS.
+            COMPUTE FARENHE = CELSIUS * 9 / 5 + 32.
+            MOVE CELSIUS TO CELSIUSDISP.
+            MOVE FARENHE TO FARENHEDISP.
+
+            MOVE SPACES TO TEMP-OUTPUT-LINE.
+            STRING "TIMESTAMP=" DELIMITED BY SIZE
+                TI-TIMESTAMP DELIMITED BY SIZE
+                " CELSIUS=" DELIMITED BY SIZE
+                CELSIUSDISP DELIMITED BY SIZE
+                " FARENHEIT=" DELIMITED BY SIZE
+                FARENHEDISP DELIMITED BY SIZE
+                INTO TEMP-OUTPUT-LINE.
+            WRITE TEMP-OUTPUT-REC FROM TEMP-OUTPUT-LINE.
        END PROGRAM 5-FARENHEIT-AND-CELSIUS.
