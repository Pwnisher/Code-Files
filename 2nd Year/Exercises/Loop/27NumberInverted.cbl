@@ -3,12 +3,28 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 TRIROWS PIC 9(1) VALUE 6.
-       01 TRILINE PIC 9(1) VALUE 1.
-       01 TRICUR PIC 9(1) VALUE 5.
-       01 NUMTRIANGLE PIC 9(1) VALUE 5.
+       01 TRIROWS PIC 9(2) VALUE 6.
+       01 TRILINE PIC 9(2) VALUE 1.
+       01 TRICUR PIC 9(2) VALUE 5.
+       01 NUMTRIANGLE PIC 9(2) VALUE 5.
+       01 MINSTART PIC 9(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "HOW MANY ROWS?".
+           ACCEPT TRIROWS.
+           PERFORM UNTIL TRIROWS >= 1
+               DISPLAY "ROWS MUST BE AT LEAST 1"
+               ACCEPT TRIROWS
+           END-PERFORM.
+           DISPLAY "STARTING NUMBER?".
+           ACCEPT NUMTRIANGLE.
+           COMPUTE MINSTART = TRIROWS - 1.
+           PERFORM UNTIL NUMTRIANGLE >= MINSTART
+               DISPLAY "STARTING NUMBER MUST BE AT LEAST " MINSTART
+               ACCEPT NUMTRIANGLE
+           END-PERFORM.
+           COMPUTE TRICUR = TRIROWS - 1.
+
            PERFORM DISPLAY-STAR VARYING TRILINE FROM 1 BY 1 UNTIL
                TRILINE = TRIROWS.
            STOP RUN.
@@ -20,6 +36,6 @@
                END-PERFORM.
 
                DISPLAY " ".
-               SET TRICUR TO 5.
+               COMPUTE TRICUR = TRIROWS - 1.
                SUBTRACT 1 FROM NUMTRIANGLE.
        END PROGRAM 27-INVERTED-TRIANGLE-NUMBERS.
