@@ -1,8 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 28-ASTERISK-DIAMOND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAMOND-REPORT-FILE
+           ASSIGN TO "D:\Files\dat\diamondreport.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DIAMOND-REPORT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD DIAMOND-REPORT-FILE.
+       01 DIAMOND-REPORT-REC PIC X(40).
        WORKING-STORAGE SECTION.
+       01 DIAMOND-REPORT-STATUS PIC X(02).
+       01 DIAMOND-LINE PIC X(40).
+       01 DIAMOND-PTR PIC 9(02).
        01 STARROWSV2 PIC 9(1) VALUE 5.
        01 STARLINEV2 PIC 9(1) VALUE 1.
        01 STARCURV2 PIC 9(1) VALUE 1.
@@ -13,40 +25,62 @@
        01 TRISPACE PIC 9(1) VALUE 4.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN OUTPUT DIAMOND-REPORT-FILE.
+
            PERFORM STARDISPLAYV2 VARYING STARLINEV2 FROM 1 BY 1 UNTIL
                STARLINEV2 > STARROWSV2.
            PERFORM TRIDISPLAYV2 VARYING TRILINEV2 FROM 1 BY 1 UNTIL
                TRILINEV2 = TRIROWSV2.
+
+           CLOSE DIAMOND-REPORT-FILE.
            STOP RUN.
 
            STARDISPLAYV2.
                PERFORM UNTIL STARCURV2 > STARLINEV2
+                   MOVE SPACES TO DIAMOND-LINE
+                   MOVE 1 TO DIAMOND-PTR
                    IF FUNCTION MOD(STARCURV2, 2) = 1
                        PERFORM STARSPACE TIMES
                            DISPLAY " " WITH NO ADVANCING
+                           STRING " " DELIMITED BY SIZE
+                               INTO DIAMOND-LINE
+                               WITH POINTER DIAMOND-PTR
                        END-PERFORM
                        PERFORM STARCURV2 TIMES
                            DISPLAY "*" WITH NO ADVANCING
+                           STRING "*" DELIMITED BY SIZE
+                               INTO DIAMOND-LINE
+                               WITH POINTER DIAMOND-PTR
                        END-PERFORM
                        SUBTRACT 1 FROM STARSPACE
                    END-IF
 
                    ADD 1 TO STARCURV2
                    DISPLAY " "
+                   WRITE DIAMOND-REPORT-REC FROM DIAMOND-LINE
                END-PERFORM.
 
            TRIDISPLAYV2.
                PERFORM UNTIL TRICURV2 < TRILINEV2
+                   MOVE SPACES TO DIAMOND-LINE
+                   MOVE 1 TO DIAMOND-PTR
                    IF FUNCTION MOD(TRICURV2, 2) = 1
                        PERFORM TRISPACE TIMES
                            DISPLAY " " WITH NO ADVANCING
+                           STRING " " DELIMITED BY SIZE
+                               INTO DIAMOND-LINE
+                               WITH POINTER DIAMOND-PTR
                        END-PERFORM
                        PERFORM TRICURV2 TIMES
                            DISPLAY "*" WITH NO ADVANCING
+                           STRING "*" DELIMITED BY SIZE
+                               INTO DIAMOND-LINE
+                               WITH POINTER DIAMOND-PTR
                        END-PERFORM
                        ADD 1 TO TRISPACE
                    END-IF
                    SUBTRACT 1 FROM TRICURV2
                    DISPLAY " "
+                   WRITE DIAMOND-REPORT-REC FROM DIAMOND-LINE
                END-PERFORM.
        END PROGRAM 28-ASTERISK-DIAMOND.
