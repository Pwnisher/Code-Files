@@ -3,11 +3,14 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 STARROWS PIC 9(1) VALUE 5.
-       01 STARLINE PIC 9(1) VALUE 1.
-       01 STARCUR PIC 9(1) VALUE 1.
+       01 STARROWS PIC 9(2) VALUE 5.
+       01 STARLINE PIC 9(2) VALUE 1.
+       01 STARCUR PIC 9(2) VALUE 1.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "HOW MANY ROWS?".
+           ACCEPT STARROWS.
+
            PERFORM DISPLAY-STAR VARYING STARLINE FROM 1 BY 1 UNTIL
                STARLINE > STARROWS.
            STOP RUN.
