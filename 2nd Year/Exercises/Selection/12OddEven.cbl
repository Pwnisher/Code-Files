@@ -1,13 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 12-ODD-OR-EVEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ODDEVEN-INPUT-FILE
+           ASSIGN TO "D:\Files\dat\oddevenin.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ODDEVEN-INPUT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD ODDEVEN-INPUT-FILE.
+       01 ODDEVEN-INPUT-REC.
+           05 OE-NUMBER PIC 9(2).
        WORKING-STORAGE SECTION.
+       01 ODDEVEN-INPUT-STATUS PIC X(02).
+       01 ODDEVEN-EOF-SW PIC X(03) VALUE "NO".
+           88 ODDEVEN-EOF VALUE "YES".
+       01 MODE-CHOICE PIC X(1).
        01 ODDOREVEN PIC 9(2).
        01 ODDEVEN PIC 9(2).
        01 DIVISOR PIC 9(2) VALUE 2.
+       01 ODDCOUNT PIC 9(05) VALUE ZERO.
+       01 EVENCOUNT PIC 9(05) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "SINGLE NUMBER (S) OR BATCH FILE (B)?".
+            ACCEPT MODE-CHOICE.
+
+            EVALUATE TRUE
+                WHEN MODE-CHOICE = "B" OR MODE-CHOICE = "b"
+                    PERFORM ODDEVEN-BATCH
+                WHEN OTHER
+                    PERFORM ODDEVEN-SINGLE
+            END-EVALUATE.
+
+            STOP RUN.
+
+       ODDEVEN-SINGLE.
             DISPLAY "INPUT NUM".
             ACCEPT ODDOREVEN.
 
@@ -16,4 +45,29 @@
                 DISPLAY ODDOREVEN " IS ODD".
             IF ODDEVEN = 0 THEN
                 DISPLAY ODDOREVEN " IS EVEN".
+
+       ODDEVEN-BATCH.
+            OPEN INPUT ODDEVEN-INPUT-FILE.
+
+            PERFORM UNTIL ODDEVEN-EOF
+                READ ODDEVEN-INPUT-FILE
+                    AT END
+                        SET ODDEVEN-EOF TO TRUE
+                    NOT AT END
+                        PERFORM ODDEVEN-BATCH-ONE
+                END-READ
+            END-PERFORM.
+
+            CLOSE ODDEVEN-INPUT-FILE.
+
+            DISPLAY "ODD COUNT: " ODDCOUNT.
+            DISPLAY "EVEN COUNT: " EVENCOUNT.
+
+       ODDEVEN-BATCH-ONE.
+            COMPUTE ODDEVEN = FUNCTION MOD (OE-NUMBER,DIVISOR).
+            IF ODDEVEN = 1
+                ADD 1 TO ODDCOUNT
+            ELSE
+                ADD 1 TO EVENCOUNT
+            END-IF.
        END PROGRAM 12-ODD-OR-EVEN.
