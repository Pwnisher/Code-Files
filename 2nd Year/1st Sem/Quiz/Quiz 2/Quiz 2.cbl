@@ -1,8 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUIZ-2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE
+           ASSIGN TO "D:\Files\dat\quiz2log.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOG-STATUS.
+           SELECT QRKEY-FILE
+           ASSIGN TO "D:\Files\dat\qrkey.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS QRKEY-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD LOG-FILE.
+       01 LOG-REC PIC X(80).
+       FD QRKEY-FILE.
+       01 QRKEY-REC.
+           05 QK-NUM1 PIC 99.
+           05 QK-NUM2 PIC 9.
+           05 QK-QUO PIC 99.
+           05 QK-REM PIC 9.
        WORKING-STORAGE SECTION.
+       01 LOG-STATUS PIC X(02).
+       01 QRKEY-STATUS PIC X(02).
+       01 QRKEY-EOF-SW PIC X(03) VALUE "NO".
+           88 QRKEY-EOF VALUE "YES".
+       01 QRGRADE-CORRECT PIC 9(05).
+       01 QRGRADE-WRONG PIC 9(05).
+       01 LOG-LINE PIC X(80).
       **************************************
        01 CHOICE PIC X(1).
        01 GETCH PIC X(1).
@@ -11,10 +37,16 @@
        01 PI PIC 9(1)V9(2) VALUE 3.14.
        01 VOLUME PIC 9(4)V9(2).
        01 VOLUMEDISP PIC 999.99.
+       01 UNITCOST PIC 9(4)V9(2).
+       01 MATERIALCOST PIC 9(6)V9(2).
+       01 MATERIALCOSTDISP PIC ZZZZZ9.99.
       **************************************
        01 KM PIC 9(2).
        01 MILES PIC 9(2)V9(2).
        01 MILESDIS PIC 99.99.
+       01 KMTOTAL PIC 9(6) VALUE ZERO.
+       01 MILESTOTAL PIC 9(6)V9(2) VALUE ZERO.
+       01 MILESTOTALDIS PIC ZZZZZ9.99.
       **************************************
        01 NUM1 PIC 99.
        01 NUM2 PIC 9.
@@ -26,6 +58,8 @@
            02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN EXTEND LOG-FILE.
+
            MAINMENU.
                DISPLAY CLEAR-SCREEN.
                DISPLAY "MAIN MENU" AT 0115.
@@ -33,9 +67,10 @@
                DISPLAY "B - CONVERT KM/HR TO MILES/HR" AT 0405.
                DISPLAY "C - COMPUTE FOR QUOTIENT AND REMAINDER" AT 0505.
                DISPLAY "D - EXIT" AT 0605.
-               DISPLAY "SELECTION: " AT 0805.
-               DISPLAY "MADE BY: MARK ANGELO DECENA" AT 1005.
-               ACCEPT CHOICE AT 0816.
+               DISPLAY "E - GRADE QUOTIENT/REMAINDER KEY" AT 0705.
+               DISPLAY "SELECTION: " AT 0905.
+               DISPLAY "MADE BY: MARK ANGELO DECENA" AT 1105.
+               ACCEPT CHOICE AT 0916.
 
                EVALUATE TRUE
                    WHEN CHOICE = "A"
@@ -45,7 +80,10 @@
                    WHEN CHOICE = "C"
                        PERFORM QUIZ-C
                    WHEN CHOICE = "D"
-                       STOP RUN.
+                       CLOSE LOG-FILE
+                       GOBACK
+                   WHEN CHOICE = "E"
+                       PERFORM QR-GRADE-BATCH.
 
            QUIZ-A.
                DISPLAY CLEAR-SCREEN.
@@ -58,6 +96,28 @@
 
                DISPLAY "THE VOLUME OF SPHERE IS " AT 0505.
                DISPLAY VOLUMEDISP AT 0529.
+
+               DISPLAY "COST PER UNIT VOLUME (0 TO SKIP): " AT 0605.
+               ACCEPT UNITCOST AT 0640.
+
+               MOVE ZERO TO MATERIALCOST.
+               IF UNITCOST > ZERO
+                   COMPUTE MATERIALCOST = VOLUME * UNITCOST
+                   MOVE MATERIALCOST TO MATERIALCOSTDISP
+                   DISPLAY "ESTIMATED MATERIAL COST: " AT 0705
+                       MATERIALCOSTDISP AT 0730
+               END-IF.
+
+               MOVE SPACES TO LOG-LINE.
+               STRING "SPHERE VOLUME: RADIUS=" DELIMITED BY SIZE
+                   RADIUS DELIMITED BY SIZE
+                   " VOLUME=" DELIMITED BY SIZE
+                   VOLUMEDISP DELIMITED BY SIZE
+                   " COST=" DELIMITED BY SIZE
+                   MATERIALCOSTDISP DELIMITED BY SIZE
+                   INTO LOG-LINE.
+               WRITE LOG-REC FROM LOG-LINE.
+
                DISPLAY "PRESS ENTER TO CONTINUE..." AT 0905.
                ACCEPT GETCH AT 0931.
                PERFORM MAINMENU.
@@ -73,6 +133,27 @@
 
                DISPLAY KM AT 0505 " KM/HR IS " AT 0507 MILESDIS AT 0517.
                DISPLAY " MILES/HR" AT 0522.
+
+               ADD KM TO KMTOTAL.
+               ADD MILES TO MILESTOTAL.
+               MOVE MILESTOTAL TO MILESTOTALDIS.
+
+               DISPLAY "RUNNING TOTAL: " AT 0605 KMTOTAL AT 0620.
+               DISPLAY "KM / " AT 0705 MILESTOTALDIS AT 0710
+                   " MILES" AT 0718.
+
+               MOVE SPACES TO LOG-LINE.
+               STRING "KM TO MILES: KM=" DELIMITED BY SIZE
+                   KM DELIMITED BY SIZE
+                   " MILES=" DELIMITED BY SIZE
+                   MILESDIS DELIMITED BY SIZE
+                   " TOTALKM=" DELIMITED BY SIZE
+                   KMTOTAL DELIMITED BY SIZE
+                   " TOTALMILES=" DELIMITED BY SIZE
+                   MILESTOTALDIS DELIMITED BY SIZE
+                   INTO LOG-LINE.
+               WRITE LOG-REC FROM LOG-LINE.
+
                DISPLAY "PRESS ENTER TO CONTINUE..." AT 0905.
                ACCEPT GETCH AT 0931.
                PERFORM MAINMENU.
@@ -86,11 +167,75 @@
                DISPLAY "2ND NUMBER: " AT 0505.
                ACCEPT NUM2 AT 0517.
 
-               DIVIDE NUM1 BY NUM2 GIVING QUO REMAINDER REM.
+               PERFORM COMPUTE-QUOTIENT-REMAINDER.
 
                DISPLAY "THE QUOTIENT IS " AT 0705 QUO AT 0721.
                DISPLAY "THE REMAINDER IS " AT 0805 REM AT 0822.
+
+               MOVE SPACES TO LOG-LINE.
+               STRING "QUOTIENT/REMAINDER: NUM1=" DELIMITED BY SIZE
+                   NUM1 DELIMITED BY SIZE
+                   " NUM2=" DELIMITED BY SIZE
+                   NUM2 DELIMITED BY SIZE
+                   " QUO=" DELIMITED BY SIZE
+                   QUO DELIMITED BY SIZE
+                   " REM=" DELIMITED BY SIZE
+                   REM DELIMITED BY SIZE
+                   INTO LOG-LINE.
+               WRITE LOG-REC FROM LOG-LINE.
+
                DISPLAY "PRESS ENTER TO CONTINUE..." AT 0905.
                ACCEPT GETCH AT 0931.
                PERFORM MAINMENU.
+
+           COMPUTE-QUOTIENT-REMAINDER.
+               DIVIDE NUM1 BY NUM2 GIVING QUO REMAINDER REM.
+
+           QR-GRADE-BATCH.
+               MOVE ZERO TO QRGRADE-CORRECT.
+               MOVE ZERO TO QRGRADE-WRONG.
+               MOVE "NO" TO QRKEY-EOF-SW.
+               OPEN INPUT QRKEY-FILE.
+
+               PERFORM UNTIL QRKEY-EOF
+                   READ QRKEY-FILE
+                       AT END
+                           SET QRKEY-EOF TO TRUE
+                       NOT AT END
+                           PERFORM QR-GRADE-ONE
+                   END-READ
+               END-PERFORM.
+
+               CLOSE QRKEY-FILE.
+
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY "QUOTIENT/REMAINDER GRADING COMPLETE" AT 0110.
+               DISPLAY "CORRECT: " AT 0310 QRGRADE-CORRECT AT 0320.
+               DISPLAY "WRONG:   " AT 0410 QRGRADE-WRONG AT 0420.
+
+               MOVE SPACES TO LOG-LINE.
+               STRING "QR GRADING: CORRECT=" DELIMITED BY SIZE
+                   QRGRADE-CORRECT DELIMITED BY SIZE
+                   " WRONG=" DELIMITED BY SIZE
+                   QRGRADE-WRONG DELIMITED BY SIZE
+                   INTO LOG-LINE.
+               WRITE LOG-REC FROM LOG-LINE.
+
+               DISPLAY "PRESS ENTER TO CONTINUE..." AT 0610.
+               ACCEPT GETCH AT 0636.
+               PERFORM MAINMENU.
+
+           QR-GRADE-ONE.
+               MOVE QK-NUM1 TO NUM1.
+               MOVE QK-NUM2 TO NUM2.
+               PERFORM COMPUTE-QUOTIENT-REMAINDER.
+
+               IF QUO = QK-QUO AND REM = QK-REM
+                   ADD 1 TO QRGRADE-CORRECT
+               ELSE
+                   ADD 1 TO QRGRADE-WRONG
+                   DISPLAY "MISMATCH: " QK-NUM1 "," QK-NUM2
+                       " SUBMITTED=" QK-QUO "R" QK-REM
+                       " ACTUAL=" QUO "R" REM
+               END-IF.
        END PROGRAM QUIZ-2.
