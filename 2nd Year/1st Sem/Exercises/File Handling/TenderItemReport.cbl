@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TENDER-ITEM-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENDER-FILE
+           ASSIGN TO "D:\Files\dat\tender.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORDERNUMV3
+           FILE STATUS IS TENDER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TENDER-FILE.
+       COPY "TENDERREC.CPY".
+       WORKING-STORAGE SECTION.
+       01 TENDER-STATUS PIC X(02).
+       01 TENDER-EOF-SW PIC X(03) VALUE "NO".
+           88 TENDER-EOF VALUE "YES".
+       01 REPORT-ITEM-TABLE.
+           05 RPT-ITEM-ENTRY OCCURS 200 TIMES INDEXED BY RPT-IDX.
+               10 RPT-ITEMCODE PIC X(10).
+               10 RPT-ITEMNAME PIC X(30).
+               10 RPT-QTY PIC 9(06).
+               10 RPT-SALES PIC 9(08)V99.
+       01 RPT-ITEM-COUNT PIC 9(03) VALUE ZERO.
+       01 RPT-FOUND-SW PIC X(03).
+           88 RPT-FOUND VALUE "YES".
+       01 RPT-SWAP-ENTRY.
+           05 RPT-SWAP-ITEMCODE PIC X(10).
+           05 RPT-SWAP-ITEMNAME PIC X(30).
+           05 RPT-SWAP-QTY PIC 9(06).
+           05 RPT-SWAP-SALES PIC 9(08)V99.
+       01 RPT-SORT-I PIC 9(03) COMP.
+       01 RPT-SORT-J PIC 9(03) COMP.
+       01 SAVED-VOID-ORDERNUM PIC 9(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT TENDER-FILE.
+
+           PERFORM UNTIL TENDER-EOF
+               READ TENDER-FILE NEXT RECORD
+                   AT END
+                       SET TENDER-EOF TO TRUE
+                   NOT AT END
+                       IF TENDER-SALE
+                           PERFORM ACCUMULATE-ORDER-ITEMS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TENDER-FILE.
+
+           MOVE "NO" TO TENDER-EOF-SW.
+           OPEN INPUT TENDER-FILE.
+
+           PERFORM UNTIL TENDER-EOF
+               READ TENDER-FILE NEXT RECORD
+                   AT END
+                       SET TENDER-EOF TO TRUE
+                   NOT AT END
+                       IF TENDER-VOID
+                           PERFORM NET-OUT-VOIDED-ITEMS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TENDER-FILE.
+
+           PERFORM RANK-ITEMS.
+
+           DISPLAY "BEST-SELLING ITEMS REPORT".
+           PERFORM VARYING RPT-SORT-I FROM 1 BY 1 UNTIL
+               RPT-SORT-I > RPT-ITEM-COUNT
+               DISPLAY RPT-ITEMCODE(RPT-SORT-I) " "
+                   RPT-ITEMNAME(RPT-SORT-I) " QTY: "
+                   RPT-QTY(RPT-SORT-I) " SALES: P"
+                   RPT-SALES(RPT-SORT-I)
+           END-PERFORM.
+
+           STOP RUN.
+
+       ACCUMULATE-ORDER-ITEMS.
+           PERFORM VARYING ITEMIDXV3 FROM 1 BY 1 UNTIL
+               ITEMIDXV3 > ORDERCOUNTV3
+               PERFORM FIND-OR-ADD-ITEM
+           END-PERFORM.
+
+       FIND-OR-ADD-ITEM.
+           MOVE "NO" TO RPT-FOUND-SW.
+           PERFORM VARYING RPT-IDX FROM 1 BY 1 UNTIL
+               RPT-IDX > RPT-ITEM-COUNT
+               IF RPT-ITEMCODE(RPT-IDX) = ITEMCODE(ITEMIDXV3)
+                   ADD 1 TO RPT-QTY(RPT-IDX)
+                   ADD ITEMPRICE(ITEMIDXV3) TO RPT-SALES(RPT-IDX)
+                   MOVE "YES" TO RPT-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF NOT RPT-FOUND
+               ADD 1 TO RPT-ITEM-COUNT
+               MOVE ITEMCODE(ITEMIDXV3) TO RPT-ITEMCODE(RPT-ITEM-COUNT)
+               MOVE ITEMNAME(ITEMIDXV3) TO RPT-ITEMNAME(RPT-ITEM-COUNT)
+               MOVE 1 TO RPT-QTY(RPT-ITEM-COUNT)
+               MOVE ITEMPRICE(ITEMIDXV3) TO RPT-SALES(RPT-ITEM-COUNT)
+           END-IF.
+
+       NET-OUT-VOIDED-ITEMS.
+           MOVE ORDERNUMV3 TO SAVED-VOID-ORDERNUM.
+           MOVE VOIDORIGORDERNUMV3 TO ORDERNUMV3.
+           READ TENDER-FILE
+               KEY IS ORDERNUMV3
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM VARYING ITEMIDXV3 FROM 1 BY 1 UNTIL
+                       ITEMIDXV3 > ORDERCOUNTV3
+                       PERFORM FIND-AND-SUBTRACT-ITEM
+                   END-PERFORM
+           END-READ.
+
+           MOVE SAVED-VOID-ORDERNUM TO ORDERNUMV3.
+           READ TENDER-FILE
+               KEY IS ORDERNUMV3
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       FIND-AND-SUBTRACT-ITEM.
+           PERFORM VARYING RPT-IDX FROM 1 BY 1 UNTIL
+               RPT-IDX > RPT-ITEM-COUNT
+               IF RPT-ITEMCODE(RPT-IDX) = ITEMCODE(ITEMIDXV3)
+                   SUBTRACT 1 FROM RPT-QTY(RPT-IDX)
+                   SUBTRACT ITEMPRICE(ITEMIDXV3) FROM RPT-SALES(RPT-IDX)
+               END-IF
+           END-PERFORM.
+
+       RANK-ITEMS.
+           PERFORM VARYING RPT-SORT-I FROM 1 BY 1 UNTIL
+               RPT-SORT-I > RPT-ITEM-COUNT
+               PERFORM VARYING RPT-SORT-J FROM 1 BY 1 UNTIL
+                   RPT-SORT-J > RPT-ITEM-COUNT - RPT-SORT-I
+                   IF RPT-QTY(RPT-SORT-J) < RPT-QTY(RPT-SORT-J + 1)
+                       PERFORM SWAP-ITEM-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-ITEM-ENTRIES.
+           MOVE RPT-ITEM-ENTRY(RPT-SORT-J) TO RPT-SWAP-ENTRY.
+           MOVE RPT-ITEM-ENTRY(RPT-SORT-J + 1)
+               TO RPT-ITEM-ENTRY(RPT-SORT-J).
+           MOVE RPT-SWAP-ENTRY TO RPT-ITEM-ENTRY(RPT-SORT-J + 1).
+       END PROGRAM TENDER-ITEM-REPORT.
