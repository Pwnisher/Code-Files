@@ -4,46 +4,412 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TENDER-FILE
-           ASSIGN TO "D:\Files\dat\tender.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ASSIGN TO TENDER-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORDERNUMV3
+           FILE STATUS IS TENDER-STATUS.
+           SELECT ITEMMAST-FILE
+           ASSIGN TO "D:\Files\dat\itemmast.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IM-ITEMCODE
+           FILE STATUS IS ITEMMAST-STATUS.
+           SELECT VOIDAUDIT-FILE
+           ASSIGN TO "D:\Files\dat\voidaudit.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VA-VOIDORDERNUM
+           FILE STATUS IS VOIDAUDIT-STATUS.
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO "D:\Files\dat\checkpoint.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CK-ORDERNUMV3
+           FILE STATUS IS CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD TENDER-FILE.
-       01 TENDER-REC.
-           05 ORDERNUMV3 PIC 9(10).
-           05 ORDERAMOUNTV3 PIC 9(4).
-           05 ORDERTENDERV3 PIC 9(4).
-           05 ORDERCHANGEV3 PIC 9(4).
-           05 ORDERCOUNTV3 PIC 9(1).
-           05 ITEMNAME PIC X(99).
-           05 ITEMPRICE PIC 9(4).
+       COPY "TENDERREC.CPY".
+       FD ITEMMAST-FILE.
+       COPY "ITEMMAST.CPY".
+       FD VOIDAUDIT-FILE.
+       COPY "VOIDREC.CPY".
+       FD CHECKPOINT-FILE.
+       COPY "CHECKREC.CPY".
+       WORKING-STORAGE SECTION.
+       01 TENDER-FILENAME PIC X(60).
+       01 TENDER-STATUS PIC X(02).
+       01 ITEMMAST-STATUS PIC X(02).
+       01 VOIDAUDIT-STATUS PIC X(02).
+       01 CHECKPOINT-STATUS PIC X(02).
+       01 CK-COPYIDXV3 PIC 9(03) COMP.
+       01 RESUMESTARTIDXV3 PIC 9(03) COMP.
+       01 SESSIONCASHIERV3 PIC X(10).
+       01 SESSIONTILLV3 PIC 9(04).
+       01 VOIDTARGETORDERNUMV3 PIC 9(10).
+       01 ITEM-FOUND-SW PIC X(03).
+           88 ITEM-FOUND VALUE "YES".
+       01 DUPLICATE-SW PIC X(03).
+           88 DUPLICATE-ORDER VALUE "YES".
+       01 TAXRATEV3 PIC 9V9(4) VALUE 0.1200.
+       01 AMOUNTDUEV3 PIC 9(6)V99.
+       01 TRANSTYPEV3 PIC X(01).
+           88 TRANS-SALE VALUE "S".
+           88 TRANS-VOID VALUE "V".
+           88 TRANS-REPRINT VALUE "R".
+           88 TRANS-CONTINUE VALUE "C".
+       01 REPRINTNUMV3 PIC 9(10).
+       01 SENIORPWDRATEV3 PIC 9V99 VALUE 0.20.
+       01 VOIDNUMV3 PIC 9(10).
+       01 VOIDREASONV3 PIC X(40).
+       01 DENOM-VALUES-INIT.
+           05 FILLER PIC 9(6)V99 VALUE 1000.00.
+           05 FILLER PIC 9(6)V99 VALUE 500.00.
+           05 FILLER PIC 9(6)V99 VALUE 200.00.
+           05 FILLER PIC 9(6)V99 VALUE 100.00.
+           05 FILLER PIC 9(6)V99 VALUE 50.00.
+           05 FILLER PIC 9(6)V99 VALUE 20.00.
+           05 FILLER PIC 9(6)V99 VALUE 10.00.
+           05 FILLER PIC 9(6)V99 VALUE 5.00.
+           05 FILLER PIC 9(6)V99 VALUE 1.00.
+       01 DENOM-VALUES REDEFINES DENOM-VALUES-INIT.
+           05 DENOM-VALUE PIC 9(6)V99 OCCURS 9 TIMES.
+       01 DENOM-COUNT PIC 9(04) OCCURS 9 TIMES.
+       01 DENOM-REMAINING PIC 9(6)V99.
+       01 DENOMIDXV3 PIC 9(02) COMP.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN EXTEND TENDER-FILE.
+           DISPLAY "TENDER FILE PATH (BLANK FOR DEFAULT): ".
+           ACCEPT TENDER-FILENAME.
+           IF TENDER-FILENAME = SPACES
+               MOVE "D:\Files\dat\tender.dat" TO TENDER-FILENAME
+           END-IF.
 
+           OPEN I-O TENDER-FILE.
+           OPEN INPUT ITEMMAST-FILE.
+           OPEN I-O VOIDAUDIT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+
+           DISPLAY "CASHIER ID: ".
+           ACCEPT CASHIERIDV3.
+           DISPLAY "TILL NUMBER: ".
+           ACCEPT TILLNUMV3.
+           MOVE CASHIERIDV3 TO SESSIONCASHIERV3.
+           MOVE TILLNUMV3 TO SESSIONTILLV3.
+
+           PERFORM UNTIL TRANS-SALE OR TRANS-VOID OR TRANS-REPRINT
+                   OR TRANS-CONTINUE
+               DISPLAY "TRANSACTION TYPE (S-SALE, V-VOID, R-REPRINT, "
+                   "C-CONTINUE INTERRUPTED ORDER): "
+               ACCEPT TRANSTYPEV3
+           END-PERFORM.
+
+           EVALUATE TRUE
+               WHEN TRANS-SALE
+                   PERFORM SALE-TRANSACTION
+               WHEN TRANS-VOID
+                   PERFORM VOID-TRANSACTION
+               WHEN TRANS-REPRINT
+                   PERFORM REPRINT-TRANSACTION
+               WHEN TRANS-CONTINUE
+                   PERFORM RESUME-TRANSACTION
+           END-EVALUATE.
+
+           CLOSE TENDER-FILE.
+           CLOSE ITEMMAST-FILE.
+           CLOSE VOIDAUDIT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           STOP RUN.
+
+       SALE-TRANSACTION.
            DISPLAY "ORDER NUMBER: ".
            ACCEPT ORDERNUMV3.
+           PERFORM CHECK-DUPLICATE-ORDER.
+
            DISPLAY "ITEM COUNT: ".
            ACCEPT ORDERCOUNTV3.
+           PERFORM UNTIL ORDERCOUNTV3 >= 1 AND ORDERCOUNTV3 <= 200
+               DISPLAY "ITEM COUNT MUST BE FROM 1 TO 200, RE-ENTER: "
+               ACCEPT ORDERCOUNTV3
+           END-PERFORM.
+
+           MOVE ZERO TO ORDERAMOUNTV3.
+           SET TENDER-SALE TO TRUE.
+           MOVE ZERO TO VOIDORIGORDERNUMV3.
+           MOVE ZERO TO DISCOUNTAMOUNTV3.
+           MOVE "N" TO DISCOUNTFLAGV3.
+           MOVE SPACES TO SENIORPWDIDV3.
 
-           PERFORM ORDERCOUNTV3 TIMES
-               DISPLAY "ITEM NAME: "
-               ACCEPT ITEMNAME
-               DISPLAY "ITEM PRICE: "
-               ACCEPT ITEMPRICE
-               COMPUTE ORDERAMOUNTV3 = ORDERAMOUNTV3 + ITEMPRICE
+           PERFORM VARYING ITEMIDXV3 FROM 1 BY 1 UNTIL
+               ITEMIDXV3 > ORDERCOUNTV3
+               PERFORM LOOKUP-ITEM
+               COMPUTE ORDERAMOUNTV3 =
+                   ORDERAMOUNTV3 + ITEMPRICE(ITEMIDXV3)
+               PERFORM SAVE-CHECKPOINT
            END-PERFORM.
 
-           DISPLAY "TENDER AMOUNT: ".
-           ACCEPT ORDERTENDERV3.
+           PERFORM FINALIZE-SALE.
 
-           COMPUTE ORDERCHANGEV3 = ORDERTENDERV3 - ORDERAMOUNTV3.
+       RESUME-TRANSACTION.
+           DISPLAY "ORDER NUMBER TO RESUME: ".
+           ACCEPT ORDERNUMV3.
+           MOVE ORDERNUMV3 TO CK-ORDERNUMV3.
+
+           READ CHECKPOINT-FILE
+               KEY IS CK-ORDERNUMV3
+               INVALID KEY
+                   DISPLAY "NO INTERRUPTED ORDER FOUND FOR THAT "
+                       "ORDER NUMBER."
+               NOT INVALID KEY
+                   PERFORM RESUME-FROM-CHECKPOINT
+           END-READ.
+
+       RESUME-FROM-CHECKPOINT.
+           MOVE CK-CASHIERIDV3 TO CASHIERIDV3.
+           MOVE CK-TILLNUMV3 TO TILLNUMV3.
+           MOVE CK-ORDERCOUNTV3 TO ORDERCOUNTV3.
+           SET TENDER-SALE TO TRUE.
+           MOVE ZERO TO VOIDORIGORDERNUMV3.
+           MOVE ZERO TO DISCOUNTAMOUNTV3.
+           MOVE "N" TO DISCOUNTFLAGV3.
+           MOVE SPACES TO SENIORPWDIDV3.
+           MOVE ZERO TO ORDERAMOUNTV3.
+
+           PERFORM VARYING ITEMIDXV3 FROM 1 BY 1 UNTIL
+               ITEMIDXV3 > CK-ITEMSDONE
+               MOVE CK-ITEMCODE(ITEMIDXV3) TO ITEMCODE(ITEMIDXV3)
+               MOVE CK-ITEMNAME(ITEMIDXV3) TO ITEMNAME(ITEMIDXV3)
+               MOVE CK-ITEMPRICE(ITEMIDXV3) TO ITEMPRICE(ITEMIDXV3)
+               COMPUTE ORDERAMOUNTV3 =
+                   ORDERAMOUNTV3 + ITEMPRICE(ITEMIDXV3)
+           END-PERFORM.
+
+           COMPUTE RESUMESTARTIDXV3 = CK-ITEMSDONE + 1.
+           PERFORM VARYING ITEMIDXV3 FROM RESUMESTARTIDXV3 BY 1 UNTIL
+               ITEMIDXV3 > ORDERCOUNTV3
+               PERFORM LOOKUP-ITEM
+               COMPUTE ORDERAMOUNTV3 =
+                   ORDERAMOUNTV3 + ITEMPRICE(ITEMIDXV3)
+               PERFORM SAVE-CHECKPOINT
+           END-PERFORM.
+
+           PERFORM FINALIZE-SALE.
+
+       FINALIZE-SALE.
+           PERFORM UNTIL PAY-CASH OR PAY-DEBIT OR PAY-EWALLET
+               DISPLAY "PAYMENT METHOD (C-CASH, D-DEBIT, E-EWALLET): "
+               ACCEPT PAYMENTMETHODV3
+           END-PERFORM.
+
+           DISPLAY "SENIOR CITIZEN/PWD DISCOUNT? (Y/N): "
+           ACCEPT DISCOUNTFLAGV3.
+
+           IF SENIOR-PWD-DISCOUNT
+               DISPLAY "SENIOR/PWD ID NUMBER: "
+               ACCEPT SENIORPWDIDV3
+               COMPUTE DISCOUNTAMOUNTV3 ROUNDED =
+                   ORDERAMOUNTV3 * SENIORPWDRATEV3
+               SUBTRACT DISCOUNTAMOUNTV3 FROM ORDERAMOUNTV3
+               MOVE ZERO TO TAXAMOUNTV3
+           ELSE
+               COMPUTE TAXAMOUNTV3 ROUNDED = ORDERAMOUNTV3 * TAXRATEV3
+           END-IF.
+
+           COMPUTE AMOUNTDUEV3 = ORDERAMOUNTV3 + TAXAMOUNTV3.
+
+           PERFORM UNTIL ORDERTENDERV3 NOT LESS THAN AMOUNTDUEV3
+               DISPLAY "TENDER AMOUNT: "
+               ACCEPT ORDERTENDERV3
+               IF ORDERTENDERV3 LESS THAN AMOUNTDUEV3
+                   DISPLAY "AMOUNT TENDER MUST BE GREATER THAN OR "
+                       "EQUAL TO THE AMOUNT DUE"
+               END-IF
+           END-PERFORM.
+
+           COMPUTE ORDERCHANGEV3 = ORDERTENDERV3 - AMOUNTDUEV3.
 
-           DISPLAY "TENDER AMOUNT : P" ORDERTENDERV3.
            DISPLAY "TOTAL AMOUNT   : P" ORDERAMOUNTV3.
+           IF SENIOR-PWD-DISCOUNT
+               DISPLAY "SR/PWD DISCOUNT: P" DISCOUNTAMOUNTV3
+               DISPLAY "SR/PWD ID      : " SENIORPWDIDV3
+           END-IF.
+           DISPLAY "VAT            : P" TAXAMOUNTV3.
+           DISPLAY "AMOUNT DUE     : P" AMOUNTDUEV3.
+           DISPLAY "TENDER AMOUNT : P" ORDERTENDERV3.
            DISPLAY "CHANGE        : P" ORDERCHANGEV3.
+           PERFORM BREAKDOWN-CHANGE.
 
-           WRITE TENDER-REC.
-           CLOSE TENDER-FILE.
-           STOP RUN.
-       END PROGRAM 29-TENDER-CHANGE-V2.
\ No newline at end of file
+           WRITE TENDER-REC
+               INVALID KEY
+                   DISPLAY "ORDER NUMBER ALREADY EXISTS, NOT SAVED."
+           END-WRITE.
+
+           MOVE ORDERNUMV3 TO CK-ORDERNUMV3.
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       SAVE-CHECKPOINT.
+           MOVE ORDERNUMV3 TO CK-ORDERNUMV3.
+           MOVE CASHIERIDV3 TO CK-CASHIERIDV3.
+           MOVE TILLNUMV3 TO CK-TILLNUMV3.
+           MOVE ORDERCOUNTV3 TO CK-ORDERCOUNTV3.
+           MOVE ITEMIDXV3 TO CK-ITEMSDONE.
+
+           PERFORM VARYING CK-COPYIDXV3 FROM 1 BY 1 UNTIL
+               CK-COPYIDXV3 > ITEMIDXV3
+               MOVE ITEMCODE(CK-COPYIDXV3) TO CK-ITEMCODE(CK-COPYIDXV3)
+               MOVE ITEMNAME(CK-COPYIDXV3) TO CK-ITEMNAME(CK-COPYIDXV3)
+               MOVE ITEMPRICE(CK-COPYIDXV3)
+                   TO CK-ITEMPRICE(CK-COPYIDXV3)
+           END-PERFORM.
+
+           WRITE CHECKPOINT-REC
+               INVALID KEY
+                   REWRITE CHECKPOINT-REC
+           END-WRITE.
+
+       BREAKDOWN-CHANGE.
+           MOVE ORDERCHANGEV3 TO DENOM-REMAINING.
+           DISPLAY "CHANGE BREAKDOWN:".
+           PERFORM VARYING DENOMIDXV3 FROM 1 BY 1 UNTIL
+               DENOMIDXV3 > 9
+               COMPUTE DENOM-COUNT(DENOMIDXV3) =
+                   DENOM-REMAINING / DENOM-VALUE(DENOMIDXV3)
+               COMPUTE DENOM-REMAINING = DENOM-REMAINING -
+                   DENOM-COUNT(DENOMIDXV3) * DENOM-VALUE(DENOMIDXV3)
+               IF DENOM-COUNT(DENOMIDXV3) > 0
+                   DISPLAY "  P" DENOM-VALUE(DENOMIDXV3) " X "
+                       DENOM-COUNT(DENOMIDXV3)
+               END-IF
+           END-PERFORM.
+
+       CHECK-DUPLICATE-ORDER.
+           MOVE "YES" TO DUPLICATE-SW.
+           PERFORM UNTIL NOT DUPLICATE-ORDER
+               READ TENDER-FILE
+                   KEY IS ORDERNUMV3
+                   INVALID KEY
+                       MOVE "NO" TO DUPLICATE-SW
+                   NOT INVALID KEY
+                       DISPLAY "ORDER NUMBER ALREADY EXISTS, ENTER A "
+                           "DIFFERENT ONE: "
+                       ACCEPT ORDERNUMV3
+               END-READ
+           END-PERFORM.
+
+       VOID-TRANSACTION.
+           DISPLAY "ORDER NUMBER TO VOID: ".
+           ACCEPT VOIDTARGETORDERNUMV3.
+           MOVE VOIDTARGETORDERNUMV3 TO ORDERNUMV3.
+
+           READ TENDER-FILE
+               KEY IS ORDERNUMV3
+               INVALID KEY
+                   DISPLAY "ORDER NUMBER NOT FOUND, VOID NOT "
+                       "RECORDED."
+               NOT INVALID KEY
+                   PERFORM VOID-ORIGINAL-ORDER
+           END-READ.
+
+       VOID-ORIGINAL-ORDER.
+           MOVE SESSIONCASHIERV3 TO CASHIERIDV3.
+           MOVE SESSIONTILLV3 TO TILLNUMV3.
+           MOVE VOIDTARGETORDERNUMV3 TO VOIDORIGORDERNUMV3.
+
+           DISPLAY "NEW VOID TICKET NUMBER: ".
+           ACCEPT VOIDNUMV3.
+           DISPLAY "REASON FOR VOID: ".
+           ACCEPT VOIDREASONV3.
+
+           MOVE VOIDNUMV3 TO ORDERNUMV3.
+           SET TENDER-VOID TO TRUE.
+           MOVE ZERO TO ORDERTENDERV3.
+           MOVE ZERO TO ORDERCHANGEV3.
+           MOVE 1 TO ORDERCOUNTV3.
+           MOVE ZERO TO DISCOUNTAMOUNTV3.
+           MOVE "N" TO DISCOUNTFLAGV3.
+           MOVE SPACES TO SENIORPWDIDV3.
+
+           WRITE TENDER-REC
+               INVALID KEY
+                   DISPLAY "VOID TICKET NUMBER ALREADY EXISTS, NOT "
+                       "SAVED."
+           END-WRITE.
+
+           MOVE VOIDNUMV3 TO VA-VOIDORDERNUM.
+           MOVE VOIDORIGORDERNUMV3 TO VA-ORIGORDERNUM.
+           MOVE CASHIERIDV3 TO VA-CASHIERID.
+           MOVE TILLNUMV3 TO VA-TILLNUM.
+           MOVE ORDERAMOUNTV3 TO VA-VOIDAMOUNT.
+           MOVE TAXAMOUNTV3 TO VA-VOIDTAX.
+           MOVE PAYMENTMETHODV3 TO VA-PAYMENTMETHOD.
+           MOVE VOIDREASONV3 TO VA-REASON.
+           ACCEPT VA-VOIDDATE FROM DATE YYYYMMDD.
+           ACCEPT VA-VOIDTIME FROM TIME.
+
+           WRITE VOIDAUDIT-REC
+               INVALID KEY
+                   DISPLAY "VOID AUDIT RECORD NOT SAVED, DUPLICATE "
+                       "TICKET NUMBER."
+           END-WRITE.
+
+           DISPLAY "VOID RECORDED FOR ORDER " VOIDORIGORDERNUMV3.
+
+       REPRINT-TRANSACTION.
+           DISPLAY "ORDER NUMBER TO REPRINT: ".
+           ACCEPT REPRINTNUMV3.
+           MOVE REPRINTNUMV3 TO ORDERNUMV3.
+
+           READ TENDER-FILE
+               KEY IS ORDERNUMV3
+               INVALID KEY
+                   DISPLAY "ORDER NUMBER NOT FOUND."
+           END-READ.
+
+           IF TENDER-STATUS = "00"
+               DISPLAY "-------- RECEIPT REPRINT --------"
+               DISPLAY "ORDER NUMBER  : " ORDERNUMV3
+               DISPLAY "CASHIER ID    : " CASHIERIDV3
+               DISPLAY "TILL NUMBER   : " TILLNUMV3
+               IF TENDER-VOID
+                   DISPLAY "*** VOID / REVERSAL OF ORDER "
+                       VOIDORIGORDERNUMV3 " ***"
+               ELSE
+                   PERFORM VARYING ITEMIDXV3 FROM 1 BY 1 UNTIL
+                       ITEMIDXV3 > ORDERCOUNTV3
+                       DISPLAY "  " ITEMCODE(ITEMIDXV3) " "
+                           ITEMNAME(ITEMIDXV3) " P"
+                           ITEMPRICE(ITEMIDXV3)
+                   END-PERFORM
+               END-IF
+               DISPLAY "TOTAL AMOUNT  : P" ORDERAMOUNTV3
+               IF SENIOR-PWD-DISCOUNT
+                   DISPLAY "SR/PWD DISCOUNT: P" DISCOUNTAMOUNTV3
+                   DISPLAY "SR/PWD ID      : " SENIORPWDIDV3
+               END-IF
+               DISPLAY "VAT           : P" TAXAMOUNTV3
+               DISPLAY "TENDER AMOUNT : P" ORDERTENDERV3
+               DISPLAY "CHANGE        : P" ORDERCHANGEV3
+               DISPLAY "----------------------------------"
+           END-IF.
+
+       LOOKUP-ITEM.
+           MOVE "NO" TO ITEM-FOUND-SW.
+           PERFORM UNTIL ITEM-FOUND
+               DISPLAY "ITEM CODE: "
+               ACCEPT ITEMCODE(ITEMIDXV3)
+               MOVE ITEMCODE(ITEMIDXV3) TO IM-ITEMCODE
+               READ ITEMMAST-FILE
+                   INVALID KEY
+                       DISPLAY "ITEM CODE NOT FOUND, TRY AGAIN."
+               END-READ
+               IF ITEMMAST-STATUS = "00"
+                   MOVE "YES" TO ITEM-FOUND-SW
+                   MOVE IM-ITEMNAME TO ITEMNAME(ITEMIDXV3)
+                   MOVE IM-ITEMPRICE TO ITEMPRICE(ITEMIDXV3)
+               END-IF
+           END-PERFORM.
+       END PROGRAM 29-TENDER-CHANGE-V2.
