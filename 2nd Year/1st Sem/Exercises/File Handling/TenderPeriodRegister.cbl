@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TENDER-PERIOD-REGISTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENDER-FILE
+           ASSIGN TO TENDER-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ORDERNUMV3
+           FILE STATUS IS TENDER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TENDER-FILE.
+       COPY "TENDERREC.CPY".
+       WORKING-STORAGE SECTION.
+       01 TENDER-FILENAME PIC X(60).
+       01 TENDER-STATUS PIC X(02).
+       01 TENDER-EOF-SW PIC X(03) VALUE "NO".
+           88 TENDER-EOF VALUE "YES".
+       01 PERIOD-FILE-COUNT PIC 9(02) VALUE ZERO.
+       01 PERIOD-FILE-IDX PIC 9(02) VALUE ZERO.
+       01 REG-ORDER-COUNT PIC 9(06) VALUE ZERO.
+       01 REG-VOID-COUNT PIC 9(06) VALUE ZERO.
+       01 REG-SALES-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-TAX-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-CASH-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-DEBIT-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-EWALLET-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 DAY-ORDER-COUNT PIC 9(06) VALUE ZERO.
+       01 DAY-VOID-COUNT PIC 9(06) VALUE ZERO.
+       01 DAY-SALES-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 DAY-TAX-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 DAY-CASH-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 DAY-DEBIT-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 DAY-EWALLET-TOTAL PIC S9(08)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "NUMBER OF DAILY FILES TO CONSOLIDATE: ".
+           ACCEPT PERIOD-FILE-COUNT.
+
+           PERFORM VARYING PERIOD-FILE-IDX FROM 1 BY 1 UNTIL
+               PERIOD-FILE-IDX > PERIOD-FILE-COUNT
+               DISPLAY "DAILY FILE " PERIOD-FILE-IDX " PATH: "
+               ACCEPT TENDER-FILENAME
+               PERFORM ACCUMULATE-ONE-FILE
+           END-PERFORM.
+
+           DISPLAY "CONSOLIDATED SALES REGISTER".
+           DISPLAY "DAYS INCLUDED    : " PERIOD-FILE-COUNT.
+           DISPLAY "ORDERS RUNG      : " REG-ORDER-COUNT.
+           DISPLAY "ORDERS VOIDED    : " REG-VOID-COUNT.
+           DISPLAY "NET SALES        : P" REG-SALES-TOTAL.
+           DISPLAY "NET VAT          : P" REG-TAX-TOTAL.
+           DISPLAY "CASH SALES       : P" REG-CASH-TOTAL.
+           DISPLAY "DEBIT SALES      : P" REG-DEBIT-TOTAL.
+           DISPLAY "EWALLET SALES    : P" REG-EWALLET-TOTAL.
+
+           STOP RUN.
+
+       ACCUMULATE-ONE-FILE.
+           OPEN INPUT TENDER-FILE.
+           MOVE "NO" TO TENDER-EOF-SW.
+           MOVE ZERO TO DAY-ORDER-COUNT.
+           MOVE ZERO TO DAY-VOID-COUNT.
+           MOVE ZERO TO DAY-SALES-TOTAL.
+           MOVE ZERO TO DAY-TAX-TOTAL.
+           MOVE ZERO TO DAY-CASH-TOTAL.
+           MOVE ZERO TO DAY-DEBIT-TOTAL.
+           MOVE ZERO TO DAY-EWALLET-TOTAL.
+
+           PERFORM UNTIL TENDER-EOF
+               READ TENDER-FILE NEXT RECORD
+                   AT END
+                       SET TENDER-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE TENDER-FILE.
+
+           DISPLAY "  DAY " PERIOD-FILE-IDX " ORDERS RUNG  : "
+               DAY-ORDER-COUNT.
+           DISPLAY "  DAY " PERIOD-FILE-IDX " ORDERS VOIDED: "
+               DAY-VOID-COUNT.
+           DISPLAY "  DAY " PERIOD-FILE-IDX " NET SALES    : P"
+               DAY-SALES-TOTAL.
+           DISPLAY "  DAY " PERIOD-FILE-IDX " NET VAT      : P"
+               DAY-TAX-TOTAL.
+
+           ADD DAY-ORDER-COUNT TO REG-ORDER-COUNT.
+           ADD DAY-VOID-COUNT TO REG-VOID-COUNT.
+           ADD DAY-SALES-TOTAL TO REG-SALES-TOTAL.
+           ADD DAY-TAX-TOTAL TO REG-TAX-TOTAL.
+           ADD DAY-CASH-TOTAL TO REG-CASH-TOTAL.
+           ADD DAY-DEBIT-TOTAL TO REG-DEBIT-TOTAL.
+           ADD DAY-EWALLET-TOTAL TO REG-EWALLET-TOTAL.
+
+       ACCUMULATE-RECORD.
+           EVALUATE TRUE
+               WHEN TENDER-SALE
+                   ADD 1 TO DAY-ORDER-COUNT
+                   ADD ORDERAMOUNTV3 TO DAY-SALES-TOTAL
+                   ADD TAXAMOUNTV3 TO DAY-TAX-TOTAL
+                   EVALUATE TRUE
+                       WHEN PAY-CASH
+                           ADD ORDERAMOUNTV3 TO DAY-CASH-TOTAL
+                           ADD TAXAMOUNTV3 TO DAY-CASH-TOTAL
+                       WHEN PAY-DEBIT
+                           ADD ORDERAMOUNTV3 TO DAY-DEBIT-TOTAL
+                           ADD TAXAMOUNTV3 TO DAY-DEBIT-TOTAL
+                       WHEN PAY-EWALLET
+                           ADD ORDERAMOUNTV3 TO DAY-EWALLET-TOTAL
+                           ADD TAXAMOUNTV3 TO DAY-EWALLET-TOTAL
+                   END-EVALUATE
+               WHEN TENDER-VOID
+                   ADD 1 TO DAY-VOID-COUNT
+                   SUBTRACT ORDERAMOUNTV3 FROM DAY-SALES-TOTAL
+                   SUBTRACT TAXAMOUNTV3 FROM DAY-TAX-TOTAL
+                   EVALUATE TRUE
+                       WHEN PAY-CASH
+                           SUBTRACT ORDERAMOUNTV3 FROM DAY-CASH-TOTAL
+                           SUBTRACT TAXAMOUNTV3 FROM DAY-CASH-TOTAL
+                       WHEN PAY-DEBIT
+                           SUBTRACT ORDERAMOUNTV3 FROM DAY-DEBIT-TOTAL
+                           SUBTRACT TAXAMOUNTV3 FROM DAY-DEBIT-TOTAL
+                       WHEN PAY-EWALLET
+                           SUBTRACT ORDERAMOUNTV3 FROM DAY-EWALLET-TOTAL
+                           SUBTRACT TAXAMOUNTV3 FROM DAY-EWALLET-TOTAL
+                   END-EVALUATE
+           END-EVALUATE.
+       END PROGRAM TENDER-PERIOD-REGISTER.
