@@ -0,0 +1,12 @@
+       01 CHECKPOINT-REC.
+           05 CK-ORDERNUMV3 PIC 9(10).
+           05 CK-CASHIERIDV3 PIC X(10).
+           05 CK-TILLNUMV3 PIC 9(04).
+           05 CK-ORDERCOUNTV3 PIC 9(03).
+           05 CK-ITEMSDONE PIC 9(03).
+           05 CK-ITEM-TABLE OCCURS 1 TO 200 TIMES
+                         DEPENDING ON CK-ORDERCOUNTV3
+                         INDEXED BY CK-ITEMIDXV3.
+               10 CK-ITEMCODE PIC X(10).
+               10 CK-ITEMNAME PIC X(30).
+               10 CK-ITEMPRICE PIC 9(6)V99.
