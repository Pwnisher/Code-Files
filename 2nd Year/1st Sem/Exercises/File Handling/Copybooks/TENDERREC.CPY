@@ -0,0 +1,26 @@
+       01 TENDER-REC.
+           05 ORDERNUMV3 PIC 9(10).
+           05 RECORDTYPEV3 PIC X(01).
+               88 TENDER-SALE VALUE "S".
+               88 TENDER-VOID VALUE "V".
+           05 VOIDORIGORDERNUMV3 PIC 9(10).
+           05 CASHIERIDV3 PIC X(10).
+           05 TILLNUMV3 PIC 9(04).
+           05 ORDERAMOUNTV3 PIC 9(6)V99.
+           05 TAXAMOUNTV3 PIC 9(6)V99.
+           05 ORDERTENDERV3 PIC 9(6)V99.
+           05 ORDERCHANGEV3 PIC 9(6)V99.
+           05 DISCOUNTFLAGV3 PIC X(01).
+               88 SENIOR-PWD-DISCOUNT VALUE "Y".
+           05 DISCOUNTAMOUNTV3 PIC 9(6)V99.
+           05 SENIORPWDIDV3 PIC X(15).
+           05 PAYMENTMETHODV3 PIC X(01).
+               88 PAY-CASH VALUE "C".
+               88 PAY-DEBIT VALUE "D".
+               88 PAY-EWALLET VALUE "E".
+           05 ORDERCOUNTV3 PIC 9(03).
+           05 ITEM-TABLE OCCURS 1 TO 200 TIMES DEPENDING ON ORDERCOUNTV3
+                         INDEXED BY ITEMIDXV3.
+               10 ITEMCODE PIC X(10).
+               10 ITEMNAME PIC X(30).
+               10 ITEMPRICE PIC 9(6)V99.
