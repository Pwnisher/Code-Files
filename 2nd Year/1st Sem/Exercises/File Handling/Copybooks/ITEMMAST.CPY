@@ -0,0 +1,4 @@
+       01 ITEMMAST-REC.
+           05 IM-ITEMCODE PIC X(10).
+           05 IM-ITEMNAME PIC X(30).
+           05 IM-ITEMPRICE PIC 9(6)V99.
