@@ -0,0 +1,11 @@
+       01 VOIDAUDIT-REC.
+           05 VA-VOIDORDERNUM PIC 9(10).
+           05 VA-ORIGORDERNUM PIC 9(10).
+           05 VA-CASHIERID PIC X(10).
+           05 VA-TILLNUM PIC 9(04).
+           05 VA-VOIDAMOUNT PIC 9(6)V99.
+           05 VA-VOIDTAX PIC 9(6)V99.
+           05 VA-PAYMENTMETHOD PIC X(01).
+           05 VA-VOIDDATE PIC 9(08).
+           05 VA-VOIDTIME PIC 9(08).
+           05 VA-REASON PIC X(40).
