@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TENDER-REGISTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENDER-FILE
+           ASSIGN TO "D:\Files\dat\tender.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ORDERNUMV3
+           FILE STATUS IS TENDER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TENDER-FILE.
+       COPY "TENDERREC.CPY".
+       WORKING-STORAGE SECTION.
+       01 TENDER-STATUS PIC X(02).
+       01 TENDER-EOF-SW PIC X(03) VALUE "NO".
+           88 TENDER-EOF VALUE "YES".
+       01 REG-ORDER-COUNT PIC 9(06) VALUE ZERO.
+       01 REG-VOID-COUNT PIC 9(06) VALUE ZERO.
+       01 REG-SALES-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-TAX-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-CASH-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-DEBIT-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-EWALLET-TOTAL PIC S9(08)V99 VALUE ZERO.
+       01 REG-EXPECTED-CASH PIC S9(08)V99 VALUE ZERO.
+       01 REG-COUNTED-CASH PIC 9(08)V99 VALUE ZERO.
+       01 REG-CASH-VARIANCE PIC S9(08)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT TENDER-FILE.
+
+           PERFORM UNTIL TENDER-EOF
+               READ TENDER-FILE NEXT RECORD
+                   AT END
+                       SET TENDER-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE TENDER-FILE.
+
+           COMPUTE REG-EXPECTED-CASH = REG-CASH-TOTAL.
+           DISPLAY "DAILY SALES REGISTER".
+           DISPLAY "ORDERS RUNG      : " REG-ORDER-COUNT.
+           DISPLAY "ORDERS VOIDED    : " REG-VOID-COUNT.
+           DISPLAY "NET SALES        : P" REG-SALES-TOTAL.
+           DISPLAY "NET VAT          : P" REG-TAX-TOTAL.
+           DISPLAY "CASH SALES       : P" REG-CASH-TOTAL.
+           DISPLAY "DEBIT SALES      : P" REG-DEBIT-TOTAL.
+           DISPLAY "EWALLET SALES    : P" REG-EWALLET-TOTAL.
+           DISPLAY "EXPECTED CASH ON HAND: P" REG-EXPECTED-CASH.
+
+           DISPLAY "COUNTED DRAWER CASH: ".
+           ACCEPT REG-COUNTED-CASH.
+           COMPUTE REG-CASH-VARIANCE =
+               REG-COUNTED-CASH - REG-EXPECTED-CASH.
+           DISPLAY "CASH VARIANCE        : P" REG-CASH-VARIANCE.
+
+           STOP RUN.
+
+       ACCUMULATE-RECORD.
+           EVALUATE TRUE
+               WHEN TENDER-SALE
+                   ADD 1 TO REG-ORDER-COUNT
+                   ADD ORDERAMOUNTV3 TO REG-SALES-TOTAL
+                   ADD TAXAMOUNTV3 TO REG-TAX-TOTAL
+                   EVALUATE TRUE
+                       WHEN PAY-CASH
+                           ADD ORDERAMOUNTV3 TO REG-CASH-TOTAL
+                           ADD TAXAMOUNTV3 TO REG-CASH-TOTAL
+                       WHEN PAY-DEBIT
+                           ADD ORDERAMOUNTV3 TO REG-DEBIT-TOTAL
+                           ADD TAXAMOUNTV3 TO REG-DEBIT-TOTAL
+                       WHEN PAY-EWALLET
+                           ADD ORDERAMOUNTV3 TO REG-EWALLET-TOTAL
+                           ADD TAXAMOUNTV3 TO REG-EWALLET-TOTAL
+                   END-EVALUATE
+               WHEN TENDER-VOID
+                   ADD 1 TO REG-VOID-COUNT
+                   SUBTRACT ORDERAMOUNTV3 FROM REG-SALES-TOTAL
+                   SUBTRACT TAXAMOUNTV3 FROM REG-TAX-TOTAL
+                   EVALUATE TRUE
+                       WHEN PAY-CASH
+                           SUBTRACT ORDERAMOUNTV3 FROM REG-CASH-TOTAL
+                           SUBTRACT TAXAMOUNTV3 FROM REG-CASH-TOTAL
+                       WHEN PAY-DEBIT
+                           SUBTRACT ORDERAMOUNTV3 FROM REG-DEBIT-TOTAL
+                           SUBTRACT TAXAMOUNTV3 FROM REG-DEBIT-TOTAL
+                       WHEN PAY-EWALLET
+                           SUBTRACT ORDERAMOUNTV3 FROM REG-EWALLET-TOTAL
+                           SUBTRACT TAXAMOUNTV3 FROM REG-EWALLET-TOTAL
+                   END-EVALUATE
+           END-EVALUATE.
+       END PROGRAM TENDER-REGISTER.
